@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLPOST010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Création : GLPOST010 reprend le solde reporté
+      *                 du grand livre (GLBALFIL), le fait progresser
+      *                 avec le total de contrôle des dépôts (CTLFILE,
+      *                 produit par ADD010) et les mouvements du jour
+      *                 (MVTFILE, même copy TRANREC que Solde.cbl), puis
+      *                 réécrit le nouveau solde reporté pour la
+      *                 prochaine exécution. Le rapprochement budget/
+      *                 réel (Subtract.cbl) reste un rapport d'écarts
+      *                 distinct et n'alimente pas le solde du grand
+      *                 livre.
+      * 2026-08-09  AG  Chaque écriture postée (dépôt du lot, puis
+      *                 chaque mouvement du jour) est désormais aussi
+      *                 écrite dans GLEXTFILE, une extraction à plat
+      *                 au format fixe (copy GLEXTREC) destinée au
+      *                 système de grand livre aval - GLBALFIL reste
+      *                 l'état interne reporté d'une exécution à
+      *                 l'autre, GLEXTFILE est l'interface externe.
+      * 2026-08-09  AG  CTLFILE (produit par ADD010) porte désormais
+      *                 un en-tête/fin de lot (copy CTLHDTR) : l'en-
+      *                 tête est sauté avant de lire le total de
+      *                 contrôle. GLEXTFILE porte lui aussi un en-tête
+      *                 et une fin de lot (nombre d'écritures postées
+      *                 et leur montant total) pour que le système de
+      *                 grand livre aval puisse vérifier que
+      *                 l'extraction est complète.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Solde du grand livre reporté d'une exécution à l'autre
+           SELECT GLBALFIL ASSIGN TO "GLBALFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLB-STATUS.
+
+      * Total de contrôle des dépôts du jour, produit par ADD010
+           SELECT CTLFILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+      * Mouvements (débits/crédits) du jour à poster sur le solde
+           SELECT MVTFILE ASSIGN TO "MVTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MVT-STATUS.
+
+      * Extraction des écritures postées, remise au système de grand
+      * livre aval
+           SELECT GLEXTFILE ASSIGN TO "GLEXTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLX-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  GLBALFIL
+           RECORD CONTAINS 17 CHARACTERS.
+       01  GLBALFIL-ENREG              PIC X(17).
+
+       FD  CTLFILE
+           RECORD CONTAINS 18 CHARACTERS.
+       01  CTLFILE-ENREG.
+           05  CTL-IN-MONTANT-CUMULE   PIC 9(09)V9(02).
+           05  CTL-IN-NB-ENREG         PIC 9(07).
+
+       FD  MVTFILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  MVTFILE-ENREG               PIC X(35).
+
+       FD  GLEXTFILE
+           RECORD CONTAINS 48 CHARACTERS.
+       01  GLEXTFILE-ENREG             PIC X(48).
+       01  GLEXTFILE-HDR               PIC X(18).
+       01  GLEXTFILE-TRL               PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+      * Solde reporté du grand livre, tel que lu/écrit dans GLBALFIL
+       COPY GLBALREC.
+
+      * Zone de travail recevant chaque mouvement lu, mise en forme
+      * par la copy TRANREC (même structure que Solde.cbl)
+       COPY TRANREC.
+
+      * Zone de travail de l'extraction vers le grand livre aval -
+      * voir copy GLEXTREC
+       COPY GLEXTREC.
+
+      * Zone de travail de l'en-tête/fin de lot de CTLFILE et de
+      * GLEXTFILE - voir copy CTLHDTR
+       COPY CTLHDTR.
+
+       01  WS-COMPTE-BANQUE            PIC X(10) VALUE "BANQUE-001".
+       01  WS-MONTANT-EXTRAIT          PIC 9(07)V9(02).
+
+       01  WS-NB-EXTRAITS              PIC 9(07) VALUE ZEROES.
+       01  WS-TOTAL-EXTRAIT            PIC 9(09)V9(02) VALUE ZEROES.
+
+       01  WS-GLB-STATUS               PIC X(02).
+           88  WS-GLB-OK               VALUE "00".
+
+       01  WS-CTL-STATUS               PIC X(02).
+           88  WS-CTL-OK               VALUE "00".
+
+       01  WS-MVT-STATUS               PIC X(02).
+           88  WS-MVT-OK               VALUE "00".
+
+       01  WS-GLX-STATUS               PIC X(02).
+           88  WS-GLX-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-POSTER-DEPOTS.
+           PERFORM 3000-POSTER-MOUVEMENTS
+               UNTIL WS-FIN-FICHIER.
+           PERFORM 4000-TERMINER.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : relit le solde reporté (ou part de zéro  *
+      * s'il n'existe pas encore de GLBALFIL) et ouvre les fichiers *
+      * d'entrée du jour                                            *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           MOVE ZEROES TO GL-SOLDE.
+           MOVE ZEROES TO GL-DATE-MAJ-AAAA
+                           GL-DATE-MAJ-MM
+                           GL-DATE-MAJ-JJ.
+
+           OPEN INPUT GLBALFIL.
+           IF WS-GLB-OK
+               READ GLBALFIL INTO GL-SOLDE-ENREG
+               CLOSE GLBALFIL
+           ELSE
+               DISPLAY "GLBALFIL INTROUVABLE - SOLDE REPORTE A ZERO"
+           END-IF.
+
+           OPEN INPUT MVTFILE.
+           IF NOT WS-MVT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR MVTFILE - STATUT "
+                   WS-MVT-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN OUTPUT GLEXTFILE.
+           IF NOT WS-GLX-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR GLEXTFILE - STATUT "
+                   WS-GLX-STATUS
+           ELSE
+               MOVE "EN"       TO CTLHDR-TYPE
+               MOVE "GLPOST010" TO CTLHDR-PROGRAMME
+               ACCEPT CTLHDR-DATE FROM DATE YYYYMMDD
+               WRITE GLEXTFILE-HDR FROM CTLHDR-ENREG
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 3100-LIRE-MOUVEMENT
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-POSTER-DEPOTS : ajoute au solde le total de contrôle   *
+      * des dépôts du jour produit par ADD010, s'il est présent     *
+      * -----------------------------------------------------------*
+       2000-POSTER-DEPOTS.
+           OPEN INPUT CTLFILE.
+           IF WS-CTL-OK
+               READ CTLFILE
+                   AT END
+                       CONTINUE
+               END-READ
+               READ CTLFILE INTO CTLFILE-ENREG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD CTL-IN-MONTANT-CUMULE TO GL-SOLDE
+                       MOVE CTL-IN-MONTANT-CUMULE TO WS-MONTANT-EXTRAIT
+                       SET GLEXT-SENS-CREDIT TO TRUE
+                       MOVE "DEPOTS DU LOT"   TO GLEXT-LIBELLE
+                       PERFORM 2050-EXTRAIRE-ECRITURE
+               END-READ
+               CLOSE CTLFILE
+           ELSE
+               DISPLAY "CTLFILE INTROUVABLE - AUCUN DEPOT POSTE"
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2050-EXTRAIRE-ECRITURE : écrit l'écriture courante dans      *
+      * GLEXTFILE, à destination du grand livre aval                *
+      * -----------------------------------------------------------*
+       2050-EXTRAIRE-ECRITURE.
+           ACCEPT GLEXT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-COMPTE-BANQUE      TO GLEXT-COMPTE.
+           MOVE WS-MONTANT-EXTRAIT    TO GLEXT-MONTANT.
+
+           IF WS-GLX-OK
+               WRITE GLEXTFILE-ENREG FROM GLEXT-ENREG
+               ADD 1                TO WS-NB-EXTRAITS
+               ADD WS-MONTANT-EXTRAIT TO WS-TOTAL-EXTRAIT
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 3000-POSTER-MOUVEMENTS : applique chaque mouvement du jour  *
+      * (débit/crédit) au solde du grand livre                      *
+      * -----------------------------------------------------------*
+       3000-POSTER-MOUVEMENTS.
+           IF MVT-DEBIT
+               SUBTRACT MVT-MONTANT FROM GL-SOLDE
+               SET GLEXT-SENS-DEBIT TO TRUE
+           ELSE
+               ADD MVT-MONTANT TO GL-SOLDE
+               SET GLEXT-SENS-CREDIT TO TRUE
+           END-IF.
+
+           MOVE MVT-MONTANT         TO WS-MONTANT-EXTRAIT.
+           MOVE "MOUVEMENT DU JOUR" TO GLEXT-LIBELLE.
+           PERFORM 2050-EXTRAIRE-ECRITURE.
+
+           PERFORM 3100-LIRE-MOUVEMENT.
+
+      * -----------------------------------------------------------*
+      * 3100-LIRE-MOUVEMENT : lit le prochain mouvement             *
+      * -----------------------------------------------------------*
+       3100-LIRE-MOUVEMENT.
+           READ MVTFILE INTO MOUVEMENT-ENREG
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 4000-TERMINER : ferme MVTFILE et réécrit le solde reporté   *
+      * (avec la date du jour) pour la prochaine exécution          *
+      * -----------------------------------------------------------*
+       4000-TERMINER.
+           CLOSE MVTFILE.
+           IF WS-GLX-OK
+               MOVE "FN"             TO CTLTRL-TYPE
+               MOVE WS-NB-EXTRAITS   TO CTLTRL-NB-ENREG
+               MOVE WS-TOTAL-EXTRAIT TO CTLTRL-TOTAL-CTL
+               WRITE GLEXTFILE-TRL FROM CTLTRL-ENREG
+               CLOSE GLEXTFILE
+           END-IF.
+
+           ACCEPT GL-DATE-MAJ FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT GLBALFIL.
+           IF NOT WS-GLB-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR GLBALFIL - STATUT "
+                   WS-GLB-STATUS
+           ELSE
+               WRITE GLBALFIL-ENREG FROM GL-SOLDE-ENREG
+               CLOSE GLBALFIL
+           END-IF.
+
+           DISPLAY "NOUVEAU SOLDE DU GRAND LIVRE : " GL-SOLDE.
