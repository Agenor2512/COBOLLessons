@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHDR010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Création : sous-programme commun de mise en
+      *                 forme de la ligne de titre des états imprimés
+      *                 (titre, date du jour, numéro de page), pour que
+      *                 PAYREG010/INVAGE01/RECON010/STMT010/EXCRPT010
+      *                 affichent tous la même présentation au lieu de
+      *                 construire chacun leur propre ligne de titre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-DATE-SYSTEME.
+           05  WS-DATE-AAAA            PIC 9(04).
+           05  WS-DATE-MM              PIC 9(02).
+           05  WS-DATE-JJ              PIC 9(02).
+
+       01  WS-DATE-EDITEE              PIC X(10).
+
+       01  WS-PAGE-EDITEE              PIC ZZ9.
+
+       LINKAGE SECTION.
+
+      * Titre de l'état, cadré à gauche sur les 40 premiers caractères
+       01  LK-TITRE                    PIC X(40).
+
+      * Numéro de page à afficher
+       01  LK-NO-PAGE                  PIC 9(03).
+
+      * Ligne de titre mise en forme, prête à être imprimée telle
+      * quelle (80 caractères, comme les autres lignes de ces états)
+       01  LK-LIGNE-ENTETE             PIC X(80).
+
+       PROCEDURE DIVISION USING LK-TITRE LK-NO-PAGE LK-LIGNE-ENTETE.
+
+           ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD.
+           MOVE WS-DATE-AAAA TO WS-DATE-EDITEE(1:4).
+           MOVE "/"          TO WS-DATE-EDITEE(5:1).
+           MOVE WS-DATE-MM   TO WS-DATE-EDITEE(6:2).
+           MOVE "/"          TO WS-DATE-EDITEE(8:1).
+           MOVE WS-DATE-JJ   TO WS-DATE-EDITEE(9:2).
+           MOVE LK-NO-PAGE      TO WS-PAGE-EDITEE.
+
+           MOVE SPACES TO LK-LIGNE-ENTETE.
+           MOVE LK-TITRE           TO LK-LIGNE-ENTETE(1:40).
+           MOVE "DATE :"           TO LK-LIGNE-ENTETE(42:6).
+           MOVE WS-DATE-EDITEE     TO LK-LIGNE-ENTETE(49:10).
+           MOVE "PAGE"             TO LK-LIGNE-ENTETE(62:4).
+           MOVE WS-PAGE-EDITEE     TO LK-LIGNE-ENTETE(67:3).
+
+           GOBACK.
