@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSMNT1.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Création : programme de maintenance en mode
+      *                 ligne (ACCEPT/DISPLAY) du fichier maître des
+      *                 employés. L'opérateur saisit une série
+      *                 d'ajouts/modifications/désactivations, qui
+      *                 sont ensuite appliqués en une seule passe de
+      *                 fusion sur PERSFILE, produisant PERSFILE-NEW
+      *                 (PERSFILE étant séquentiel, on ne peut pas le
+      *                 réécrire en place).
+      * 2026-08-09  AG  PERSONNE2 (prénom) est validé alphabétique à
+      *                 la saisie : tout caractère non alphabétique
+      *                 fait reprompter l'opérateur au lieu d'être
+      *                 écrit tel quel dans le maître.
+      * 2026-08-09  AG  Un nouvel employé saisit désormais aussi son
+      *                 code devise (PERSONNE-DEVISE) ; par défaut
+      *                 "EUR" si l'opérateur laisse le champ à blanc.
+      * 2026-08-09  AG  Après chaque fusion, PERSFILE-NEW est rechargé
+      *                 dans un fichier indexé PERSFILE-IDX, clé
+      *                 PERSONNE1, pour offrir un accès direct par nom
+      *                 (voir INPINFO) en plus du parcours séquentiel
+      *                 que PERSFILE-NEW reste le seul à offrir pour
+      *                 les états batch.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Ancien fichier maître des employés, lu séquentiellement
+           SELECT PERSFILE ASSIGN TO "PERSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERS-STATUS.
+
+      * Nouveau fichier maître, issu de la fusion des transactions
+           SELECT PERSFILE-NEW ASSIGN TO "PERSFILE-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-STATUS.
+
+      * Accès direct par nom (PERSONNE1) au maître, rechargé en entier
+      * à chaque fusion à partir de PERSFILE-NEW
+           SELECT PERSFILE-IDX ASSIGN TO "PERSFILE-IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PIDX-NOM
+               FILE STATUS IS WS-IDX-STATUS.
+
+      * Journal des exceptions daté, relu par l'exploitation - mêmes
+      * rejets de saisie que ceux journalisés par SZERR010/DIV010/SOLDE
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PERSFILE
+           RECORD CONTAINS 106 CHARACTERS.
+       01  PERSFILE-ENREG              PIC X(106).
+
+       FD  PERSFILE-NEW
+           RECORD CONTAINS 106 CHARACTERS.
+       01  PERSFILE-NEW-ENREG          PIC X(106).
+
+       FD  PERSFILE-IDX.
+       01  PERSFILE-IDX-ENREG.
+           05  PIDX-NOM                PIC X(12).
+           05  PIDX-RESTE              PIC X(94).
+
+       FD  EXCFILE
+           RECORD CONTAINS 99 CHARACTERS.
+       01  EXCFILE-ENREG               PIC X(99).
+
+       WORKING-STORAGE SECTION.
+
+      * Enregistrement maître employé lu/écrit - voir copy PERSONNE
+       COPY PERSONNE.
+
+      * Zone du journal des exceptions - voir copy EXCREC
+       COPY EXCREC.
+
+       01  WS-EXC-STATUS               PIC X(02).
+           88  WS-EXC-OK               VALUE "00".
+
+       01  WS-SYS-AAAAMMJJ             PIC 9(08).
+       01  WS-SYS-HHMMSS               PIC 9(06).
+
+       01  WS-PERS-STATUS              PIC X(02).
+           88  WS-PERS-OK              VALUE "00".
+
+       01  WS-NEW-STATUS               PIC X(02).
+           88  WS-NEW-OK               VALUE "00".
+
+       01  WS-IDX-STATUS               PIC X(02).
+           88  WS-IDX-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+       01  WS-ACTION                   PIC X(01).
+           88  WS-ACTION-AJOUT         VALUE "A".
+           88  WS-ACTION-MODIF         VALUE "U".
+           88  WS-ACTION-DESACTIVE     VALUE "D".
+           88  WS-ACTION-QUITTER       VALUE "Q".
+
+      * Table des transactions saisies par l'opérateur, appliquées en
+      * une seule passe de fusion sur le maître
+       01  WS-NB-TRANS                 PIC 9(03) VALUE ZEROES.
+       01  WS-TRANS-TABLE.
+           05  WS-TRANS OCCURS 50 TIMES INDEXED BY WS-TRANS-IDX.
+               10  TRANS-ACTION        PIC X(01).
+               10  TRANS-MATRICULE     PIC X(06).
+               10  TRANS-PERSONNE1     PIC X(12).
+               10  TRANS-PERSONNE2     PIC A(12).
+               10  TRANS-SERVICE       PIC X(04).
+               10  TRANS-SALAIRE       PIC S9(4)V9(2).
+               10  TRANS-DEVISE        PIC X(03).
+
+       01  WS-TRANS-TROUVE-SWITCH      PIC X(01) VALUE "N".
+           88  WS-TRANS-TROUVE         VALUE "O".
+
+       01  WS-MATRICULE-SAISIE         PIC X(06).
+       01  WS-PERSONNE2-SAISIE         PIC A(12).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-SAISIR-TRANSACTIONS
+               UNTIL WS-ACTION-QUITTER.
+           PERFORM 3000-FUSIONNER-MASTER.
+           PERFORM 7000-REBATIR-INDEX.
+           PERFORM 4000-TERMINER.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : remet à zéro la table des transactions   *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           MOVE ZEROES TO WS-NB-TRANS.
+
+      * PERSMNT1 est un utilitaire interactif, lancé à tout moment par
+      * l'exploitant, potentiellement pendant ou après la fenêtre
+      * nocturne où DIV010 ouvre EXCFILE en OUTPUT et SOLDE l'ouvre en
+      * EXTEND pour que leurs anomalies s'accumulent jusqu'à ce
+      * qu'EXCRPT010 les consolide ; EXTEND ici aussi pour ne pas
+      * écraser ces anomalies si PERSMNT1 tourne dans cette fenêtre.
+           OPEN EXTEND EXCFILE.
+           IF NOT WS-EXC-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR EXCFILE - STATUT "
+                   WS-EXC-STATUS
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-SAISIR-TRANSACTIONS : affiche le menu et saisit une     *
+      * transaction (ajout, modification ou désactivation)          *
+      * -----------------------------------------------------------*
+       2000-SAISIR-TRANSACTIONS.
+           DISPLAY "A=AJOUTER  U=MODIFIER  D=DESACTIVER  Q=QUITTER".
+           ACCEPT WS-ACTION.
+
+           EVALUATE TRUE
+               WHEN WS-ACTION-AJOUT
+                   PERFORM 2100-SAISIR-AJOUT
+               WHEN WS-ACTION-MODIF
+                   PERFORM 2200-SAISIR-MODIF
+               WHEN WS-ACTION-DESACTIVE
+                   PERFORM 2300-SAISIR-DESACTIVATION
+               WHEN WS-ACTION-QUITTER
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "CHOIX INVALIDE"
+           END-EVALUATE.
+
+      * -----------------------------------------------------------*
+      * 2100-SAISIR-AJOUT : saisit un nouvel employé et l'empile     *
+      * dans la table des transactions                              *
+      * -----------------------------------------------------------*
+       2100-SAISIR-AJOUT.
+           IF WS-NB-TRANS >= 50
+               DISPLAY "TABLE DES TRANSACTIONS PLEINE (50) - "
+                   "AJOUT REFUSE"
+           ELSE
+               ADD 1 TO WS-NB-TRANS
+               MOVE "A" TO TRANS-ACTION(WS-NB-TRANS)
+
+               DISPLAY "MATRICULE : "
+               ACCEPT TRANS-MATRICULE(WS-NB-TRANS)
+
+               DISPLAY "NOM       : "
+               ACCEPT TRANS-PERSONNE1(WS-NB-TRANS)
+
+               PERFORM 0600-SAISIR-PERSONNE2
+               MOVE WS-PERSONNE2-SAISIE
+                   TO TRANS-PERSONNE2(WS-NB-TRANS)
+
+               DISPLAY "SERVICE   : "
+               ACCEPT TRANS-SERVICE(WS-NB-TRANS)
+
+               DISPLAY "SALAIRE   : "
+               ACCEPT TRANS-SALAIRE(WS-NB-TRANS)
+
+               DISPLAY "DEVISE (EUR PAR DEFAUT) : "
+               ACCEPT TRANS-DEVISE(WS-NB-TRANS)
+               IF TRANS-DEVISE(WS-NB-TRANS) = SPACES
+                   MOVE "EUR" TO TRANS-DEVISE(WS-NB-TRANS)
+               END-IF
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2200-SAISIR-MODIF : saisit le matricule et les nouvelles     *
+      * valeurs d'un employé existant                                *
+      * -----------------------------------------------------------*
+       2200-SAISIR-MODIF.
+           IF WS-NB-TRANS >= 50
+               DISPLAY "TABLE DES TRANSACTIONS PLEINE (50) - "
+                   "MODIFICATION REFUSEE"
+           ELSE
+               ADD 1 TO WS-NB-TRANS
+               MOVE "U" TO TRANS-ACTION(WS-NB-TRANS)
+
+               DISPLAY "MATRICULE A MODIFIER : "
+               ACCEPT TRANS-MATRICULE(WS-NB-TRANS)
+
+               DISPLAY "NOUVEAU SERVICE      : "
+               ACCEPT TRANS-SERVICE(WS-NB-TRANS)
+
+               DISPLAY "NOUVEAU SALAIRE      : "
+               ACCEPT TRANS-SALAIRE(WS-NB-TRANS)
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2300-SAISIR-DESACTIVATION : saisit le matricule à désactiver *
+      * -----------------------------------------------------------*
+       2300-SAISIR-DESACTIVATION.
+           IF WS-NB-TRANS >= 50
+               DISPLAY "TABLE DES TRANSACTIONS PLEINE (50) - "
+                   "DESACTIVATION REFUSEE"
+           ELSE
+               ADD 1 TO WS-NB-TRANS
+               MOVE "D" TO TRANS-ACTION(WS-NB-TRANS)
+
+               DISPLAY "MATRICULE A DESACTIVER : "
+               ACCEPT TRANS-MATRICULE(WS-NB-TRANS)
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 0600-SAISIR-PERSONNE2 : accepte le prénom et le rejette (avec*
+      * reprompt) s'il contient un caractère non alphabétique        *
+      * -----------------------------------------------------------*
+       0600-SAISIR-PERSONNE2.
+           MOVE SPACES TO WS-PERSONNE2-SAISIE.
+
+           DISPLAY "PRENOM    : ".
+           ACCEPT WS-PERSONNE2-SAISIE.
+
+           IF WS-PERSONNE2-SAISIE NOT ALPHABETIC
+               DISPLAY "LE PRENOM NE DOIT CONTENIR QUE DES LETTRES"
+               PERFORM 0650-JOURNALISER-REJET-PERSONNE2
+               PERFORM 0600-SAISIR-PERSONNE2
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 0650-JOURNALISER-REJET-PERSONNE2 : journalise dans EXCFILE  *
+      * le prénom rejeté pour caractère non alphabétique            *
+      * -----------------------------------------------------------*
+       0650-JOURNALISER-REJET-PERSONNE2.
+           IF WS-EXC-OK
+               ACCEPT WS-SYS-AAAAMMJJ FROM DATE YYYYMMDD
+               ACCEPT WS-SYS-HHMMSS FROM TIME
+
+               MOVE WS-SYS-AAAAMMJJ(1:4) TO EXC-DATE-AAAA
+               MOVE WS-SYS-AAAAMMJJ(5:2) TO EXC-DATE-MM
+               MOVE WS-SYS-AAAAMMJJ(7:2) TO EXC-DATE-JJ
+               MOVE WS-SYS-HHMMSS(1:2)   TO EXC-HEURE-HH
+               MOVE WS-SYS-HHMMSS(3:2)   TO EXC-HEURE-MN
+               MOVE WS-SYS-HHMMSS(5:2)   TO EXC-HEURE-SS
+
+               MOVE "PERSMNT1"       TO EXC-PROGRAMME
+               MOVE "PERSONNE2"      TO EXC-CHAMP
+               MOVE ZEROES           TO EXC-VALEUR1
+               MOVE ZEROES           TO EXC-VALEUR2
+               MOVE "PRENOM REJETE - CARACTERE NON ALPHABETIQUE"
+                   TO EXC-MESSAGE
+
+               WRITE EXCFILE-ENREG FROM EXC-ENREG
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 3000-FUSIONNER-MASTER : recopie l'ancien maître vers le      *
+      * nouveau en appliquant modifications/désactivations, puis     *
+      * ajoute les nouveaux employés saisis                          *
+      * -----------------------------------------------------------*
+       3000-FUSIONNER-MASTER.
+           OPEN INPUT PERSFILE.
+           IF NOT WS-PERS-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR PERSFILE - STATUT "
+                   WS-PERS-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN OUTPUT PERSFILE-NEW.
+           IF NOT WS-NEW-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR PERSFILE-NEW - STATUT "
+                   WS-NEW-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 3100-LIRE-ANCIEN
+           END-IF.
+
+           PERFORM 3200-RECOPIER-MASTER
+               UNTIL WS-FIN-FICHIER.
+
+           PERFORM 3300-AJOUTER-NOUVEAUX.
+
+           CLOSE PERSFILE PERSFILE-NEW.
+
+      * -----------------------------------------------------------*
+      * 3100-LIRE-ANCIEN : lit le prochain enregistrement de         *
+      * l'ancien maître                                              *
+      * -----------------------------------------------------------*
+       3100-LIRE-ANCIEN.
+           READ PERSFILE INTO PERSONNE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3200-RECOPIER-MASTER : applique une éventuelle transaction   *
+      * U ou D trouvée pour l'employé courant, puis l'écrit          *
+      * -----------------------------------------------------------*
+       3200-RECOPIER-MASTER.
+           MOVE "N" TO WS-TRANS-TROUVE-SWITCH.
+
+      * Recherche à rebours depuis la dernière transaction saisie, de
+      * sorte que si l'opérateur a empilé plus d'une transaction pour
+      * le même matricule dans la session (ex. MODIF puis DESACTIVER),
+      * c'est la dernière saisie qui est appliquée à la fusion et non
+      * la première trouvée
+           PERFORM VARYING WS-TRANS-IDX FROM WS-NB-TRANS BY -1
+               UNTIL WS-TRANS-IDX < 1 OR WS-TRANS-TROUVE
+               IF TRANS-MATRICULE(WS-TRANS-IDX) = PERSONNE-MATRICULE
+                   AND TRANS-ACTION(WS-TRANS-IDX) NOT = "A"
+                   SET WS-TRANS-TROUVE TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF WS-TRANS-TROUVE
+               EVALUATE TRANS-ACTION(WS-TRANS-IDX)
+                   WHEN "U"
+                       MOVE TRANS-SERVICE(WS-TRANS-IDX)
+                           TO PERSONNE-SERVICE
+                       MOVE TRANS-SALAIRE(WS-TRANS-IDX)
+                           TO PERSONNE-SALAIRE
+                   WHEN "D"
+                       SET PERSONNE-INACTIF TO TRUE
+               END-EVALUATE
+           END-IF.
+
+           WRITE PERSFILE-NEW-ENREG FROM PERSONNE.
+
+           PERFORM 3100-LIRE-ANCIEN.
+
+      * -----------------------------------------------------------*
+      * 3300-AJOUTER-NOUVEAUX : écrit à la suite du maître chaque    *
+      * nouvel employé saisi avec l'action A                        *
+      * -----------------------------------------------------------*
+       3300-AJOUTER-NOUVEAUX.
+           PERFORM VARYING WS-TRANS-IDX FROM 1 BY 1
+               UNTIL WS-TRANS-IDX > WS-NB-TRANS
+               IF TRANS-ACTION(WS-TRANS-IDX) = "A"
+                   MOVE SPACES             TO PERSONNE
+                   MOVE TRANS-PERSONNE1(WS-TRANS-IDX) TO PERSONNE1
+                   MOVE TRANS-PERSONNE2(WS-TRANS-IDX) TO PERSONNE2
+                   MOVE TRANS-MATRICULE(WS-TRANS-IDX)
+                       TO PERSONNE-MATRICULE
+                   MOVE TRANS-SERVICE(WS-TRANS-IDX)
+                       TO PERSONNE-SERVICE
+                   MOVE TRANS-SALAIRE(WS-TRANS-IDX)
+                       TO PERSONNE-SALAIRE
+                   MOVE TRANS-DEVISE(WS-TRANS-IDX)
+                       TO PERSONNE-DEVISE
+                   MOVE ZEROES TO PERSONNE-SOLDE-CPT
+                   SET PERSONNE-ACTIF TO TRUE
+                   WRITE PERSFILE-NEW-ENREG FROM PERSONNE
+               END-IF
+           END-PERFORM.
+
+      * -----------------------------------------------------------*
+      * 7000-REBATIR-INDEX : recharge PERSFILE-IDX en entier à       *
+      * partir du nouveau maître séquentiel, pour l'accès direct     *
+      * par nom (PERSONNE1) qu'INPINFO utilise                       *
+      * -----------------------------------------------------------*
+       7000-REBATIR-INDEX.
+           OPEN INPUT PERSFILE-NEW.
+           OPEN OUTPUT PERSFILE-IDX.
+           IF NOT WS-IDX-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR PERSFILE-IDX - STATUT "
+                   WS-IDX-STATUS
+           ELSE
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM UNTIL WS-FIN-FICHIER
+                   READ PERSFILE-NEW INTO PERSONNE
+                       AT END
+                           SET WS-FIN-FICHIER TO TRUE
+                       NOT AT END
+                           PERFORM 7100-ECRIRE-INDEX
+                   END-READ
+               END-PERFORM
+               CLOSE PERSFILE-IDX
+           END-IF.
+           CLOSE PERSFILE-NEW.
+
+      * -----------------------------------------------------------*
+      * 7100-ECRIRE-INDEX : écrit l'employé courant dans             *
+      * PERSFILE-IDX, clé PERSONNE1                                  *
+      * -----------------------------------------------------------*
+       7100-ECRIRE-INDEX.
+           MOVE PERSONNE TO PERSFILE-IDX-ENREG.
+           WRITE PERSFILE-IDX-ENREG
+               INVALID KEY
+                   DISPLAY "NOM EN DOUBLE DANS PERSFILE-IDX : "
+                       PERSONNE1
+           END-WRITE.
+
+      * -----------------------------------------------------------*
+      * 4000-TERMINER : affiche un récapitulatif des transactions    *
+      * -----------------------------------------------------------*
+       4000-TERMINER.
+           DISPLAY "TRANSACTIONS TRAITEES : " WS-NB-TRANS.
+           IF WS-EXC-OK
+               CLOSE EXCFILE
+           END-IF.
