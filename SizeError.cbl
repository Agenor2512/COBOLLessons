@@ -1,26 +1,166 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputInfo.
+       PROGRAM-ID. SZERR010.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  ON SIZE ERROR n'affiche plus seulement un
+      *                 message console : l'anomalie est journalisée
+      *                 dans EXCFILE (champ, valeurs, horodatage) pour
+      *                 une relecture par l'exploitation le lendemain
+      *                 matin.  Ancien PROGRAM-ID InputInfo renommé
+      *                 SZERR010, conformément à la convention de
+      *                 nommage à 4 lettres + 3 chiffres des autres
+      *                 modules (ADD010, SUB010, MUL010, DIV010).
+      * 2026-08-09  AG  Le lot ne s'arrête plus à la première anomalie
+      *                 de taille : désormais SZFILE est lu ligne à
+      *                 ligne, chaque dépassement plafonne RESULT à sa
+      *                 valeur maximale, journalise l'incident et le
+      *                 traitement continue à l'enregistrement suivant
+      *                 au lieu de STOP RUN.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier détail des paires à additionner
+           SELECT SZFILE ASSIGN TO "SZFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SZ-STATUS.
+
+      * Journal des exceptions daté, relu par l'exploitation
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  SZFILE
+           RECORD CONTAINS 04 CHARACTERS.
+       01  SZ-ENREG.
+           05  SZ-NUMBER1              PIC 9(02).
+           05  SZ-NUMBER2              PIC 9(02).
+
+       FD  EXCFILE
+           RECORD CONTAINS 99 CHARACTERS.
+       01  EXCFILE-ENREG               PIC X(99).
+
       * Déclaration de variables
       * Cette section se situe dans la DATA DIVISION
        WORKING-STORAGE SECTION.
 
-       01  NUMBER1 PIC 9(2) VALUE 72.
-       01  NUMBER2 PIC 9(2) VALUE 45.
        01  RESULT PIC 9     VALUE 0.
 
+      * Valeur maximale que RESULT peut recevoir (PIC 9 = 1 chiffre) :
+      * en cas de dépassement, RESULT est plafonné à cette valeur et
+      * l'enregistrement est journalisé puis ignoré
+       01  RESULT-MAXIMUM              PIC 9 VALUE 9.
+
+      * Zone du journal des exceptions - voir copy EXCREC
+       COPY EXCREC.
+
+       01  WS-SZ-STATUS                PIC X(02).
+           88  WS-SZ-OK                VALUE "00".
+
+       01  WS-EXC-STATUS               PIC X(02).
+           88  WS-EXC-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+       01  WS-SYS-AAAAMMJJ             PIC 9(08).
+       01  WS-SYS-HHMMSS               PIC 9(06).
 
        PROCEDURE DIVISION.
-           
-      * L'instruction ON SIZE ERROR permet de gérer une erreur au 
-      * niveau de la taille allouée à une variable
-           ADD NUMBER1 TO NUMBER2 GIVING RESULT
-           ON SIZE ERROR 
-           DISPLAY "ON SIZE ERROR - ERREUR DE TAILLE"
+
+           OPEN OUTPUT EXCFILE.
+           IF NOT WS-EXC-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR EXCFILE - STATUT "
+                   WS-EXC-STATUS
+           END-IF.
+
+      * Lot : chaque paire de SZFILE est traitée, une anomalie de
+      * taille sur l'une d'elles n'interrompt plus le job
+           PERFORM 2000-TRAITER-LOT.
+
+           IF WS-EXC-OK
+               CLOSE EXCFILE
+           END-IF.
 
            STOP RUN.
 
+      * -----------------------------------------------------------*
+      * 2000-TRAITER-LOT : lit SZFILE et additionne chaque paire,   *
+      * en continuant après toute anomalie de taille                *
+      * -----------------------------------------------------------*
+       2000-TRAITER-LOT.
+           OPEN INPUT SZFILE.
+           IF NOT WS-SZ-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR SZFILE - STATUT "
+                   WS-SZ-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-PAIRE
+           END-IF.
+
+           PERFORM 2200-ADDITIONNER-PAIRE UNTIL WS-FIN-FICHIER.
+
+           CLOSE SZFILE.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-PAIRE : lit la prochaine paire de SZFILE          *
+      * -----------------------------------------------------------*
+       2100-LIRE-PAIRE.
+           READ SZFILE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 2200-ADDITIONNER-PAIRE : additionne la paire courante ; en  *
+      * cas de dépassement, plafonne RESULT, journalise l'incident  *
+      * et passe à l'enregistrement suivant sans interrompre le lot *
+      * -----------------------------------------------------------*
+       2200-ADDITIONNER-PAIRE.
+           ADD SZ-NUMBER1 TO SZ-NUMBER2 GIVING RESULT
+               ON SIZE ERROR
+                   DISPLAY "ON SIZE ERROR - ENREGISTREMENT IGNORE"
+                   MOVE SZ-NUMBER1 TO EXC-VALEUR1
+                   MOVE SZ-NUMBER2 TO EXC-VALEUR2
+                   MOVE RESULT-MAXIMUM TO RESULT
+                   PERFORM 1000-JOURNALISER-ANOMALIE
+           END-ADD.
+
+           DISPLAY "RESULT : " RESULT.
+
+           PERFORM 2100-LIRE-PAIRE.
+
+      * -----------------------------------------------------------*
+      * 1000-JOURNALISER-ANOMALIE : écrit le champ, les deux        *
+      * valeurs en entrée et l'horodatage dans le fichier des       *
+      * exceptions.  EXC-VALEUR1/EXC-VALEUR2 sont déjà renseignées  *
+      * par l'appelant.                                             *
+      * -----------------------------------------------------------*
+       1000-JOURNALISER-ANOMALIE.
+           ACCEPT WS-SYS-AAAAMMJJ FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-HHMMSS FROM TIME.
+
+           MOVE WS-SYS-AAAAMMJJ(1:4) TO EXC-DATE-AAAA.
+           MOVE WS-SYS-AAAAMMJJ(5:2) TO EXC-DATE-MM.
+           MOVE WS-SYS-AAAAMMJJ(7:2) TO EXC-DATE-JJ.
+           MOVE WS-SYS-HHMMSS(1:2)   TO EXC-HEURE-HH.
+           MOVE WS-SYS-HHMMSS(3:2)   TO EXC-HEURE-MN.
+           MOVE WS-SYS-HHMMSS(5:2)   TO EXC-HEURE-SS.
+
+           MOVE "SZERR010"       TO EXC-PROGRAMME.
+           MOVE "RESULT"         TO EXC-CHAMP.
+           MOVE "RESULT PLAFONNE, ENREG. IGNORE (TAILLE)"
+               TO EXC-MESSAGE.
+
+           IF WS-EXC-OK
+               WRITE EXCFILE-ENREG FROM EXC-ENREG
+           END-IF.
