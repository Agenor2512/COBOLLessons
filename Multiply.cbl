@@ -1,34 +1,169 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputInfo.
+       PROGRAM-ID. MUL010.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Ajout d'une extension de prix facture : lit
+      *                 les lignes de commande (quantité, prix
+      *                 unitaire) dans CMDFILE et calcule le montant
+      *                 étendu avec MULTIPLY ... GIVING ... ROUNDED
+      *                 pour ne plus tronquer silencieusement les
+      *                 centimes.
+      * 2026-08-09  AG  Chaque extension est désormais tracée dans
+      *                 AUDITFIL (avant/après) - voir copy AUDITREC.
+      * 2026-08-09  AG  Le prix unitaire est désormais pré-contrôlé
+      *                 par le sous-programme commun FITCHK01 avant
+      *                 l'extension (voir ADD010 pour le même motif).
+      * 2026-08-09  AG  Retrait du calcul de démonstration sur
+      *                 littéraux qui s'exécutait encore avant
+      *                 l'extension de prix ; STOP RUN remplacé par
+      *                 GOBACK pour permettre l'appel par MENU010.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier des lignes de commande (quantité, prix unitaire)
+           SELECT CMDFILE ASSIGN TO "CMDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CMD-STATUS.
+
+      * Piste d'audit avant/après de chaque montant étendu
+           SELECT AUDITFIL ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  CMDFILE
+           RECORD CONTAINS 12 CHARACTERS.
+       01  CMD-LIGNE-ENREG.
+           05  CMD-QUANTITE            PIC 9(05).
+           05  CMD-PRIX-UNITAIRE       PIC 9(05)V9(02).
+
+       FD  AUDITFIL
+           RECORD CONTAINS 59 CHARACTERS.
+       01  AUDITFIL-ENREG              PIC X(59).
+
       * Déclaration de variables
       * Cette section se situe dans la DATA DIVISION
        WORKING-STORAGE SECTION.
 
-      * On définit 2 variables numériques de maximum 2 chiffres
-      * si il y a moins de 2 chiffres, les blancs sont remplacés par
-      * des 0
-       01  NUMBER1 PIC 9(2).
-       01  NUMBER2 PIC 9(2).
+      * Montant étendu d'une ligne de commande (quantité x prix
+      * unitaire), arrondi au centime
+       01  CMD-MONTANT-ETENDU          PIC 9(09)V9(02).
 
+       01  WS-CMD-STATUS               PIC X(02).
+           88  WS-CMD-OK               VALUE "00".
+
+       01  WS-AUD-STATUS               PIC X(02).
+           88  WS-AUD-OK               VALUE "00".
+
+      * Zone de travail de la piste d'audit - voir copy AUDITREC
+       COPY AUDITREC.
+
+      * Zone de travail du pré-contrôle de taille de champ (sous-
+      * programme commun FITCHK01)
+       01  WS-MONTANT-PRECTL           PIC S9(09)V9(02).
+       01  WS-MAX-CHIFFRES             PIC 9(02).
+       01  WS-DEPASSEMENT              PIC X(01).
+           88  WS-TROP-GRAND           VALUE "O".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
 
        PROCEDURE DIVISION.
 
-           MOVE 2 TO NUMBER1.
-           MOVE 5 TO NUMBER2.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-ETENDRE-LIGNES UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-TERMINER.
+
+           GOBACK.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre CMDFILE et lit la première ligne   *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT CMDFILE.
+           IF NOT WS-CMD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR CMDFILE - STATUT "
+                   WS-CMD-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN EXTEND AUDITFIL.
+           IF NOT WS-AUD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR AUDITFIL - STATUT "
+                   WS-AUD-STATUS
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-LIGNE-COMMANDE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-ETENDRE-LIGNES : calcule le montant étendu de chaque   *
+      * ligne de commande                                           *
+      * -----------------------------------------------------------*
+       2000-ETENDRE-LIGNES.
+           MOVE CMD-PRIX-UNITAIRE TO WS-MONTANT-PRECTL.
+           MOVE 5 TO WS-MAX-CHIFFRES.
+           CALL "FITCHK01" USING WS-MONTANT-PRECTL, WS-MAX-CHIFFRES,
+               WS-DEPASSEMENT.
+
+           IF WS-TROP-GRAND
+               DISPLAY "PRIX UNITAIRE REJETE (TROP GRAND) : "
+                   CMD-PRIX-UNITAIRE
+           ELSE
+      * AUDIT-AVANT/APRES tracent ici le prix unitaire avant
+      * extension et le montant obtenu après, et non un total
+      * cumulé : CMD-MONTANT-ETENDU est recalculé pour chaque
+      * ligne et ne porte aucune valeur "avant" significative.
+               MOVE CMD-PRIX-UNITAIRE TO AUDIT-AVANT
+
+               MULTIPLY CMD-QUANTITE BY CMD-PRIX-UNITAIRE
+                   GIVING CMD-MONTANT-ETENDU ROUNDED
+
+               MOVE CMD-MONTANT-ETENDU TO AUDIT-APRES
+               PERFORM 2050-TRACER-AUDIT
+
+               DISPLAY "MONTANT ETENDU : " CMD-MONTANT-ETENDU
+           END-IF.
+
+           PERFORM 2100-LIRE-LIGNE-COMMANDE.
+
+      * -----------------------------------------------------------*
+      * 2050-TRACER-AUDIT : écrit l'état avant/après du montant      *
+      * étendu dans AUDITFIL                                        *
+      * -----------------------------------------------------------*
+       2050-TRACER-AUDIT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HEURE FROM TIME.
+           MOVE "MUL010"      TO AUDIT-PROGRAMME.
+           MOVE "CMD-MONTANT" TO AUDIT-CHAMP.
+
+           IF WS-AUD-OK
+               WRITE AUDITFIL-ENREG FROM AUDIT-ENREG
+           END-IF.
 
-      * Avec MULTIPLY on multiplie des littéraux numériques ou des variables
-      * numériques
-      * Attention ! Le deuxième nombre devient le résultat de l'addition
-           MULTIPLY NUMBER1 BY NUMBER2.
-       
-      
-      *---------------- Résultat ---------------*
-      *                   10
-           DISPLAY NUMBER2.
+      * -----------------------------------------------------------*
+      * 2100-LIRE-LIGNE-COMMANDE : lit la prochaine ligne de        *
+      * commande                                                    *
+      * -----------------------------------------------------------*
+       2100-LIRE-LIGNE-COMMANDE.
+           READ CMDFILE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
 
-           STOP RUN.
\ No newline at end of file
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : ferme CMDFILE                               *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           CLOSE CMDFILE.
+           IF WS-AUD-OK
+               CLOSE AUDITFIL
+           END-IF.
