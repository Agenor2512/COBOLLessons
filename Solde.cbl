@@ -1,46 +1,289 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Solde.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Le solde n'est plus une valeur figée : il est
+      *                 desormais calcule a partir d'un solde
+      *                 d'ouverture plus les mouvements du jour lus
+      *                 dans MVTFILE (débits/crédits).
+      * 2026-08-09  AG  Ajout d'un bascule de format décimal pilotée
+      *                 par paramètre (WS-LOCALE, via COMMAND-LINE) :
+      *                 "F" imprime SOLDE/SALAIRE au format français
+      *                 (virgule) et "U" les réimprime au format
+      *                 américain (point), sans maintenir deux copies
+      *                 du source.
+      * 2026-08-09  AG  Chaque mouvement appliqué au solde est
+      *                 désormais tracé dans AUDITFIL (avant/après) -
+      *                 voir copy AUDITREC.
+      * 2026-08-09  AG  Avant de poster un mouvement, le solde projeté
+      *                 est maintenant contrôlé contre la capacité de
+      *                 SOLDE (S9(4)) ; un mouvement qui ferait déborder
+      *                 le solde est rejeté (ni appliqué ni tracé dans
+      *                 AUDITFIL) et journalisé dans EXCFILE, comme
+      *                 SZERR010/DIV010 le font déjà pour leurs propres
+      *                 anomalies.
+      * 2026-08-09  AG  EXCFILE est désormais ouvert en EXTEND (et non
+      *                 OUTPUT) pour venir s'ajouter aux anomalies déjà
+      *                 journalisées par DIV010 plus tôt dans la même
+      *                 fenêtre nocturne - voir EXCRPT010 qui consolide
+      *                 l'ensemble en fin de fenêtre.
+      * 2026-08-09  AG  STOP RUN remplacé par GOBACK pour permettre
+      *                 l'appel par MENU010 comme les autres modules
+      *                 arithmétiques.
+
       * -------------------
        ENVIRONMENT DIVISION.
       * -------------------
 
       * Configuration de la séparation décimale par une virgule
-      * Seulement besoin de le faire quand on déclare une variable 
+      * Seulement besoin de le faire quand on déclare une variable
       * comme ça : 9(4)V99 (V représentant une virgule virtuelle)
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier séquentiel des mouvements (débits/crédits) du jour
+           SELECT MVTFILE ASSIGN TO "MVTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MVT-STATUS.
+
+      * Piste d'audit avant/après de chaque mouvement appliqué
+           SELECT AUDITFIL ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+      * Journal des anomalies (mouvements rejetés pour dépassement)
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
       * -------------------
        DATA DIVISION.
       * -------------------
 
+       FILE SECTION.
+       FD  MVTFILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  MVTFILE-ENREG               PIC X(35).
+
+       FD  AUDITFIL
+           RECORD CONTAINS 59 CHARACTERS.
+       01  AUDITFIL-ENREG              PIC X(59).
+
+       FD  EXCFILE
+           RECORD CONTAINS 99 CHARACTERS.
+       01  EXCFILE-ENREG               PIC X(99).
+
        WORKING-STORAGE SECTION.
 
+      * Zone de travail recevant chaque mouvement lu, mise en forme
+      * par la copy TRANREC
+       COPY TRANREC.
+
       * Déclation d'une variable de type entier signé (symbole S)
+      * SOLDE représente maintenant un solde qui s'accumule à partir
+      * du solde d'ouverture ci-dessous, plus les mouvements du jour
        01  SOLDE PIC S9(4).
-       
+
+      * Solde d'ouverture du compte avant application des mouvements
+       01  SOLDE-OUVERTURE PIC S9(4) VALUE +1698.
+
       * Déclaration d'une variable pouvant contenir un entier signé
       * décimal (ici : 4 chiffres avant la virgule et 2 après)
        01 SALAIRE PIC S9(4)V9(2).
 
-       01 PERSONNE.
-           02 PERSONNE1 PIC X(12).
-           02 PERSONNE2 PIC A(12).
+       01  WS-MVT-STATUS               PIC X(02).
+           88  WS-MVT-OK               VALUE "00".
+           88  WS-MVT-EOF              VALUE "10".
+
+       01  WS-AUD-STATUS               PIC X(02).
+           88  WS-AUD-OK               VALUE "00".
+
+       01  WS-EXC-STATUS               PIC X(02).
+           88  WS-EXC-OK               VALUE "00".
+
+      * Zone de travail de la piste d'audit - voir copy AUDITREC
+       COPY AUDITREC.
+
+      * Zone de travail du journal des anomalies - voir copy EXCREC
+       COPY EXCREC.
+
+      * Solde projeté après application du mouvement courant, dans une
+      * zone plus large que SOLDE afin de détecter un dépassement avant
+      * de poster le mouvement
+       01  WS-SOLDE-PROJETE            PIC S9(05).
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+      * Paramètre de ligne de commande sélectionnant le format de
+      * sortie : "F" (français, virgule) ou "U" (US, point)
+       01  WS-PARM-LOCALE               PIC X(10).
+
+       01  WS-LOCALE                    PIC X(01) VALUE "F".
+           88  WS-LOCALE-FRANCAISE      VALUE "F".
+           88  WS-LOCALE-US             VALUE "U".
+
+      * Zones éditées utilisées pour imprimer SOLDE/SALAIRE dans le
+      * format sélectionné (virgule en sortie interne, convertie en
+      * point pour le format US)
+       01  EDIT-SOLDE                   PIC -(04)9.
+       01  EDIT-SALAIRE                 PIC -(04)9,99.
 
       * -------------------
        PROCEDURE DIVISION.
       * -------------------
 
-      * On assigne un entier signé à la variable SOLDE
-      * ------------ Résultat --------------- *
-      *               +1698
-           MOVE +1698 TO SOLDE.
-           DISPLAY SOLDE.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-TRAITER-MOUVEMENTS
+               UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-TERMINER.
+
+           GOBACK.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre le fichier des mouvements et pose  *
+      * le solde d'ouverture comme point de départ de l'accumulation*
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           MOVE SOLDE-OUVERTURE TO SOLDE.
+
+           ACCEPT WS-PARM-LOCALE FROM COMMAND-LINE.
+           IF WS-PARM-LOCALE(1:1) = "U" OR WS-PARM-LOCALE(1:1) = "u"
+               SET WS-LOCALE-US TO TRUE
+           ELSE
+               SET WS-LOCALE-FRANCAISE TO TRUE
+           END-IF.
+
+           OPEN INPUT MVTFILE.
+           IF NOT WS-MVT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR MVTFILE - STATUT "
+                   WS-MVT-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN EXTEND AUDITFIL.
+           IF NOT WS-AUD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR AUDITFIL - STATUT "
+                   WS-AUD-STATUS
+           END-IF.
+
+      * EXTEND (et non OUTPUT) : DIV010 s'exécute plus tôt dans la
+      * même fenêtre de traitement nocturne et a déjà ouvert EXCFILE
+      * en sortie - SOLDE vient s'ajouter à la suite pour que le
+      * journal d'anomalies couvre toute la fenêtre, pas seulement le
+      * dernier step qui y écrit.
+           OPEN EXTEND EXCFILE.
+           IF NOT WS-EXC-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR EXCFILE - STATUT "
+                   WS-EXC-STATUS
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-MOUVEMENT
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-TRAITER-MOUVEMENTS : cumule chaque mouvement dans SOLDE*
+      * après contrôle du solde projeté contre la capacité de SOLDE *
+      * -----------------------------------------------------------*
+       2000-TRAITER-MOUVEMENTS.
+           IF MVT-DEBIT
+               COMPUTE WS-SOLDE-PROJETE = SOLDE - MVT-MONTANT
+           ELSE
+               COMPUTE WS-SOLDE-PROJETE = SOLDE + MVT-MONTANT
+           END-IF.
+
+           IF WS-SOLDE-PROJETE > 9999 OR WS-SOLDE-PROJETE < -9999
+               PERFORM 2060-REJETER-MOUVEMENT
+           ELSE
+               MOVE SOLDE TO AUDIT-AVANT
+               MOVE WS-SOLDE-PROJETE TO SOLDE
+               MOVE SOLDE TO AUDIT-APRES
+               PERFORM 2050-TRACER-AUDIT
+           END-IF.
+
+           PERFORM 2100-LIRE-MOUVEMENT.
+
+      * -----------------------------------------------------------*
+      * 2050-TRACER-AUDIT : écrit l'état avant/après du solde dans  *
+      * AUDITFIL                                                    *
+      * -----------------------------------------------------------*
+       2050-TRACER-AUDIT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HEURE FROM TIME.
+           MOVE "SOLDE"  TO AUDIT-PROGRAMME.
+           MOVE "SOLDE"  TO AUDIT-CHAMP.
+
+           IF WS-AUD-OK
+               WRITE AUDITFIL-ENREG FROM AUDIT-ENREG
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2060-REJETER-MOUVEMENT : le solde projeté dépasse la        *
+      * capacité de SOLDE - le mouvement n'est ni posté ni tracé    *
+      * dans AUDITFIL, seulement journalisé dans EXCFILE            *
+      * -----------------------------------------------------------*
+       2060-REJETER-MOUVEMENT.
+           DISPLAY "MOUVEMENT REJETE - SOLDE HORS LIMITES : "
+               WS-SOLDE-PROJETE.
+
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           ACCEPT EXC-HEURE FROM TIME.
+           MOVE "SOLDE"           TO EXC-PROGRAMME.
+           MOVE "SOLDE"           TO EXC-CHAMP.
+           MOVE SOLDE             TO EXC-VALEUR1.
+           MOVE WS-SOLDE-PROJETE  TO EXC-VALEUR2.
+           MOVE "SOLDE PROJETE HORS LIMITES - MOUVEMENT REJETE"
+               TO EXC-MESSAGE.
+
+           IF WS-EXC-OK
+               WRITE EXCFILE-ENREG FROM EXC-ENREG
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-MOUVEMENT : lit le prochain enregistrement        *
+      * -----------------------------------------------------------*
+       2100-LIRE-MOUVEMENT.
+           READ MVTFILE INTO MOUVEMENT-ENREG
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : ferme le fichier et affiche le solde final  *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           CLOSE MVTFILE.
+           IF WS-AUD-OK
+               CLOSE AUDITFIL
+           END-IF.
+           IF WS-EXC-OK
+               CLOSE EXCFILE
+           END-IF.
 
            MOVE 1698,29 TO SALAIRE.
-           DISPLAY SALAIRE.
 
-           STOP RUN.
+      * ------------ Résultat --------------- *
+      * Solde d'ouverture + mouvements du jour *
+           PERFORM 4000-AFFICHER-MONTANTS.
+
+      * -----------------------------------------------------------*
+      * 4000-AFFICHER-MONTANTS : édite SOLDE et SALAIRE au format   *
+      * virgule, puis les convertit en point si WS-LOCALE-US        *
+      * -----------------------------------------------------------*
+       4000-AFFICHER-MONTANTS.
+           MOVE SOLDE   TO EDIT-SOLDE.
+           MOVE SALAIRE TO EDIT-SALAIRE.
+
+           IF WS-LOCALE-US
+               INSPECT EDIT-SALAIRE REPLACING ALL "," BY "."
+           END-IF.
+
+           DISPLAY EDIT-SOLDE.
+           DISPLAY EDIT-SALAIRE.
