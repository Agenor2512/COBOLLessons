@@ -1,47 +1,331 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputInfo.
+       PROGRAM-ID. ADD010.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Le programme ne se contente plus d'additionner
+      *                 deux littéraux : il lit un fichier détail de
+      *                 montants (ex. les dépôts du jour) et cumule un
+      *                 total de contrôle avec ADD ... GIVING, plus un
+      *                 compteur d'enregistrements.
+      * 2026-08-09  AG  Le total de contrôle est désormais aussi écrit
+      *                 dans CTLFILE afin que GLPOST010 puisse le
+      *                 poster sur le solde du grand livre.
+      * 2026-08-09  AG  Chaque cumul est désormais tracé dans AUDITFIL
+      *                 (avant/après) - voir copy AUDITREC.
+      * 2026-08-09  AG  Chaque montant lu est pré-contrôlé par le
+      *                 sous-programme commun FITCHK01 avant d'être
+      *                 cumulé, pour écarter un enregistrement
+      *                 corrompu plutôt que de risquer un ON SIZE
+      *                 ERROR imprévisible.
+      * 2026-08-09  AG  Ajout d'un point de reprise (CKPTFILE) écrit
+      *                 tous les 10 enregistrements : si le job
+      *                 s'arrête avant la fin, la relance saute les
+      *                 enregistrements déjà cumulés au lieu de les
+      *                 recompter. Le point de reprise est remis à
+      *                 zéro dès que le lot se termine normalement.
+      * 2026-08-09  AG  CTLFILE porte désormais un enregistrement
+      *                 d'en-tête et un enregistrement de fin de lot
+      *                 (copy CTLHDTR) encadrant le total de contrôle,
+      *                 pour que GLPOST010/STMT010 et tout job aval
+      *                 puissent vérifier que le fichier est complet.
+      * 2026-08-09  AG  Retrait du calcul de démonstration sur
+      *                 littéraux qui s'exécutait encore avant la
+      *                 boucle de cumul ; STOP RUN remplacé par
+      *                 GOBACK pour permettre l'appel par MENU010.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier détail des montants à cumuler (ex. dépôts du jour)
+           SELECT DTLFILE ASSIGN TO "DTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DTL-STATUS.
+
+      * Fichier de sortie portant le total de contrôle du lot, pour
+      * être posté par GLPOST010 sur le solde du grand livre
+           SELECT CTLFILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+      * Piste d'audit avant/après du total de contrôle
+           SELECT AUDITFIL ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+      * Point de reprise du lot : permet de redémarrer après un arrêt
+      * sans recompter les enregistrements déjà cumulés
+           SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  DTLFILE
+           RECORD CONTAINS 09 CHARACTERS.
+       01  DTL-ENREG.
+           05  DTL-MONTANT             PIC 9(07)V9(02).
+
+       FD  CTLFILE
+           RECORD CONTAINS 18 CHARACTERS.
+       01  CTLFILE-ENREG.
+           05  CTL-OUT-MONTANT-CUMULE  PIC 9(09)V9(02).
+           05  CTL-OUT-NB-ENREG        PIC 9(07).
+       01  CTLFILE-HDR                 PIC X(18).
+       01  CTLFILE-TRL                 PIC X(20).
+
+       FD  AUDITFIL
+           RECORD CONTAINS 59 CHARACTERS.
+       01  AUDITFIL-ENREG              PIC X(59).
+
+       FD  CKPTFILE
+           RECORD CONTAINS 25 CHARACTERS.
+       01  CKPTFILE-ENREG.
+           05  CKPT-NB-LUS             PIC 9(07).
+           05  CKPT-MONTANT-CUMULE     PIC 9(09)V9(02).
+           05  CKPT-NB-ENREG           PIC 9(07).
+
       * Déclaration de variables
       * Cette section se situe dans la DATA DIVISION
        WORKING-STORAGE SECTION.
 
-      * On définit 2 variables numériques de maximum 4 chiffres
-      * si il y a moins de 4 chiffres, les blancs sont remplacés par
-      * des 0
-       01  NUMBER1 PIC 9(2).
-       01  NUMBER2 PIC 9(2).
 
-       01  NUMBER3 PIC 9(2).
-       01  NUMBER4 PIC 9(2).
-       01  NUMBER5 PIC 9(2).
+      * Enregistrement de contrôle du lot : total cumulé et nombre
+      * d'enregistrements lus dans DTLFILE
+       01  CTL-TOTAL-LOT.
+           05  CTL-MONTANT-CUMULE      PIC 9(09)V9(02) VALUE ZEROES.
+           05  CTL-NB-ENREGISTREMENTS  PIC 9(07)       VALUE ZEROES.
+
+       01  WS-DTL-STATUS               PIC X(02).
+           88  WS-DTL-OK               VALUE "00".
+
+       01  WS-CTL-STATUS               PIC X(02).
+           88  WS-CTL-OK               VALUE "00".
 
+       01  WS-AUD-STATUS               PIC X(02).
+           88  WS-AUD-OK               VALUE "00".
+
+       01  WS-CKPT-STATUS              PIC X(02).
+           88  WS-CKPT-OK              VALUE "00".
+
+      * Nombre d'enregistrements DTLFILE déjà cumulés avant ce run,
+      * restauré depuis CKPTFILE en cas de reprise, et nombre lus
+      * au cours du run courant (y compris les enregistrements déjà
+      * traités que l'on se contente de sauter)
+       01  WS-NB-DEJA-TRAITES          PIC 9(07) VALUE ZEROES.
+       01  WS-NB-LUS                   PIC 9(07) VALUE ZEROES.
+       01  WS-NB-POUR-CKPT             PIC 9(07).
+       01  WS-RESTE-CKPT               PIC 9(07).
+
+      * Zone de travail de la piste d'audit - voir copy AUDITREC
+       COPY AUDITREC.
+
+      * Zone de travail de l'en-tête/fin de lot de CTLFILE - voir
+      * copy CTLHDTR
+       COPY CTLHDTR.
+
+      * Zone de travail du pré-contrôle de taille de champ (sous-
+      * programme commun FITCHK01)
+       01  WS-MONTANT-PRECTL           PIC S9(09)V9(02).
+       01  WS-MAX-CHIFFRES             PIC 9(02).
+       01  WS-DEPASSEMENT              PIC X(01).
+           88  WS-TROP-GRAND           VALUE "O".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
 
        PROCEDURE DIVISION.
 
-           MOVE 10 TO NUMBER1.
-           MOVE 15 TO NUMBER2.
-
-           MOVE 10 TO NUMBER3.
-           MOVE 15 TO NUMBER4.
-
-      * Avec ADD on additionne des littéraux numériques ou des variables
-      * numériques
-      * Attention ! Le deuxième nombre devient le résultat de l'addition
-           ADD NUMBER1 TO NUMBER2.
-      
-      * Grâce à GIVING on assigne le résultat à une troisième variable 
-      * donc NUMBER4 reste inchangé
-           ADD NUMBER3 TO NUMBER4 GIVING NUMBER5.
-       
-      
-      *---------------- Résultat ---------------*
-      *                   25
-           DISPLAY NUMBER2.
-
-           DISPLAY NUMBER5.
-
-           STOP RUN.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-CUMULER-LOT UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-TERMINER.
+
+           GOBACK.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre le fichier détail et lit le premier*
+      * enregistrement                                              *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT DTLFILE.
+           IF NOT WS-DTL-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR DTLFILE - STATUT "
+                   WS-DTL-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN OUTPUT AUDITFIL.
+           IF NOT WS-AUD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR AUDITFIL - STATUT "
+                   WS-AUD-STATUS
+           END-IF.
+
+           PERFORM 1050-REPRENDRE-CKPT.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-DETAIL
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER AND WS-NB-DEJA-TRAITES > ZEROES
+               PERFORM 1100-SAUTER-DEJA-TRAITES
+                   UNTIL WS-FIN-FICHIER
+                       OR WS-NB-LUS >= WS-NB-DEJA-TRAITES
+      * L'enregistrement qui amène WS-NB-LUS au niveau du point de
+      * reprise a déjà été cumulé par le run précédent (il est
+      * compris dans CTL-MONTANT-CUMULE restauré) : on lit encore un
+      * enregistrement pour que 2000-CUMULER-LOT reparte sur le
+      * premier enregistrement réellement nouveau.
+               IF NOT WS-FIN-FICHIER
+                   PERFORM 2100-LIRE-DETAIL
+               END-IF
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 1050-REPRENDRE-CKPT : restaure le total de contrôle et le   *
+      * nombre d'enregistrements déjà traités depuis un éventuel    *
+      * point de reprise laissé par un run précédent                *
+      * -----------------------------------------------------------*
+       1050-REPRENDRE-CKPT.
+           OPEN INPUT CKPTFILE.
+           IF WS-CKPT-OK
+               READ CKPTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-NB-LUS         TO WS-NB-DEJA-TRAITES
+                       MOVE CKPT-MONTANT-CUMULE TO CTL-MONTANT-CUMULE
+                       MOVE CKPT-NB-ENREG TO CTL-NB-ENREGISTREMENTS
+                       DISPLAY "REPRISE APRES ENREGISTREMENT "
+                           WS-NB-DEJA-TRAITES
+               END-READ
+               CLOSE CKPTFILE
+           ELSE
+               DISPLAY "PAS DE POINT DE REPRISE - DEPART A ZERO"
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 1100-SAUTER-DEJA-TRAITES : avance sur DTLFILE sans recumuler *
+      * les enregistrements déjà pris en compte par le run précédent*
+      * -----------------------------------------------------------*
+       1100-SAUTER-DEJA-TRAITES.
+           PERFORM 2100-LIRE-DETAIL.
+
+      * -----------------------------------------------------------*
+      * 2000-CUMULER-LOT : cumule chaque montant dans le total de    *
+      * contrôle et incrémente le compteur d'enregistrements        *
+      * -----------------------------------------------------------*
+       2000-CUMULER-LOT.
+           MOVE DTL-MONTANT TO WS-MONTANT-PRECTL.
+           MOVE 7 TO WS-MAX-CHIFFRES.
+           CALL "FITCHK01" USING WS-MONTANT-PRECTL, WS-MAX-CHIFFRES,
+               WS-DEPASSEMENT.
+
+           IF WS-TROP-GRAND
+               DISPLAY "MONTANT REJETE (TROP GRAND) : " DTL-MONTANT
+           ELSE
+               MOVE CTL-MONTANT-CUMULE TO AUDIT-AVANT
+
+               ADD DTL-MONTANT TO CTL-MONTANT-CUMULE
+               ADD 1 TO CTL-NB-ENREGISTREMENTS
+
+               MOVE CTL-MONTANT-CUMULE TO AUDIT-APRES
+               PERFORM 2050-TRACER-AUDIT
+           END-IF.
+
+           DIVIDE WS-NB-LUS BY 10 GIVING WS-NB-POUR-CKPT
+               REMAINDER WS-RESTE-CKPT.
+           IF WS-RESTE-CKPT = ZEROES
+               PERFORM 2060-ECRIRE-CHECKPOINT
+           END-IF.
+
+           PERFORM 2100-LIRE-DETAIL.
+
+      * -----------------------------------------------------------*
+      * 2060-ECRIRE-CHECKPOINT : sauvegarde l'état courant du lot    *
+      * (LINE SEQUENTIAL n'a pas de REWRITE, le fichier est donc     *
+      * recréé en entier à chaque point de reprise)                  *
+      * -----------------------------------------------------------*
+       2060-ECRIRE-CHECKPOINT.
+           MOVE WS-NB-LUS              TO CKPT-NB-LUS.
+           MOVE CTL-MONTANT-CUMULE     TO CKPT-MONTANT-CUMULE.
+           MOVE CTL-NB-ENREGISTREMENTS TO CKPT-NB-ENREG.
+
+           OPEN OUTPUT CKPTFILE.
+           IF WS-CKPT-OK
+               WRITE CKPTFILE-ENREG
+               CLOSE CKPTFILE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2050-TRACER-AUDIT : écrit l'état avant/après du total de     *
+      * contrôle dans AUDITFIL                                       *
+      * -----------------------------------------------------------*
+       2050-TRACER-AUDIT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HEURE FROM TIME.
+           MOVE "ADD010"         TO AUDIT-PROGRAMME.
+           MOVE "CTL-MONTANT"    TO AUDIT-CHAMP.
+
+           IF WS-AUD-OK
+               WRITE AUDITFIL-ENREG FROM AUDIT-ENREG
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-DETAIL : lit le prochain enregistrement détail    *
+      * -----------------------------------------------------------*
+       2100-LIRE-DETAIL.
+           READ DTLFILE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-NB-LUS
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : ferme le fichier et affiche le total de lot *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           CLOSE DTLFILE.
+           IF WS-AUD-OK
+               CLOSE AUDITFIL
+           END-IF.
+
+           DISPLAY "TOTAL DU LOT      : " CTL-MONTANT-CUMULE.
+           DISPLAY "NB ENREGISTREMENTS: " CTL-NB-ENREGISTREMENTS.
+
+           MOVE CTL-MONTANT-CUMULE     TO CTL-OUT-MONTANT-CUMULE.
+           MOVE CTL-NB-ENREGISTREMENTS TO CTL-OUT-NB-ENREG.
+
+           OPEN OUTPUT CTLFILE.
+           IF NOT WS-CTL-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR CTLFILE - STATUT "
+                   WS-CTL-STATUS
+           ELSE
+               MOVE "EN"    TO CTLHDR-TYPE
+               MOVE "ADD010" TO CTLHDR-PROGRAMME
+               ACCEPT CTLHDR-DATE FROM DATE YYYYMMDD
+               WRITE CTLFILE-HDR FROM CTLHDR-ENREG
+
+               WRITE CTLFILE-ENREG
+
+               MOVE "FN" TO CTLTRL-TYPE
+               MOVE 1    TO CTLTRL-NB-ENREG
+               MOVE CTL-MONTANT-CUMULE TO CTLTRL-TOTAL-CTL
+               WRITE CTLFILE-TRL FROM CTLTRL-ENREG
+
+               CLOSE CTLFILE
+           END-IF.
+
+      * Le lot s'est terminé normalement : on efface le point de
+      * reprise pour qu'un prochain run ne croie pas devoir reprendre
+           MOVE ZEROES TO CKPT-NB-LUS CKPT-MONTANT-CUMULE
+               CKPT-NB-ENREG.
+           OPEN OUTPUT CKPTFILE.
+           IF WS-CKPT-OK
+               WRITE CKPTFILE-ENREG
+               CLOSE CKPTFILE
+           END-IF.
