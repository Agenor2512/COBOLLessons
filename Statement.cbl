@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STMT010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Création : relevé de compte combinant le solde
+      *                 d'ouverture (comme Solde.cbl), le total des
+      *                 dépôts du lot (CTLFILE, produit par ADD010) et
+      *                 le détail des mouvements du jour (MVTFILE), en
+      *                 un relevé imprimé unique avec solde courant
+      *                 après chaque ligne.
+      * 2026-08-09  AG  La ligne de titre est désormais mise en forme
+      *                 par le sous-programme commun RPTHDR010 (titre,
+      *                 date, page), comme les autres états.
+      * 2026-08-09  AG  CTLFILE porte désormais un en-tête en première
+      *                 ligne (copy CTLHDTR, écrit par ADD010) : il est
+      *                 sauté avant de lire le total de contrôle.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Total de contrôle des dépôts du jour, produit par ADD010
+           SELECT CTLFILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+      * Mouvements (débits/crédits) du jour
+           SELECT MVTFILE ASSIGN TO "MVTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MVT-STATUS.
+
+      * Relevé de compte imprimé
+           SELECT STMTFILE ASSIGN TO "STMTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CTLFILE
+           RECORD CONTAINS 18 CHARACTERS.
+       01  CTLFILE-ENREG.
+           05  CTL-IN-MONTANT-CUMULE   PIC 9(09)V9(02).
+           05  CTL-IN-NB-ENREG         PIC 9(07).
+
+       FD  MVTFILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  MVTFILE-ENREG               PIC X(35).
+
+       FD  STMTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STMTFILE-LIGNE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * Zone de travail recevant chaque mouvement lu, mise en forme
+      * par la copy TRANREC (même structure que Solde.cbl)
+       COPY TRANREC.
+
+       01  SOLDE-OUVERTURE             PIC S9(4) VALUE +1698.
+       01  WS-SOLDE-COURANT            PIC S9(07)V9(02).
+
+       01  WS-CTL-STATUS               PIC X(02).
+           88  WS-CTL-OK               VALUE "00".
+
+       01  WS-MVT-STATUS               PIC X(02).
+           88  WS-MVT-OK               VALUE "00".
+
+       01  WS-STMT-STATUS              PIC X(02).
+           88  WS-STMT-OK              VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+      * Ligne de titre mise en forme par le sous-programme commun
+      * RPTHDR010 (titre, date du jour, numéro de page) - cet état
+      * tient sur une seule page
+       01  WS-LIGNE-ENTETE             PIC X(80).
+       01  WS-TITRE-RAPPORT            PIC X(40)
+               VALUE "RELEVE DE COMPTE COURANT".
+       01  WS-NO-PAGE                  PIC 9(03) VALUE 1.
+
+       01  WS-LIGNE-OUVERTURE.
+           05  FILLER             PIC X(18) VALUE "SOLDE D'OUVERTURE:".
+           05  DET-OUVERTURE      PIC -(07)9.99.
+           05  FILLER             PIC X(55) VALUE SPACES.
+
+       01  WS-LIGNE-DEPOT.
+           05  FILLER             PIC X(18) VALUE "DEPOTS DU LOT    :".
+           05  DET-DEPOT          PIC -(07)9.99.
+           05  FILLER             PIC X(08) VALUE SPACES.
+           05  FILLER             PIC X(14) VALUE "SOLDE APRES : ".
+           05  DET-SOLDE-DEPOT    PIC -(07)9.99.
+           05  FILLER             PIC X(18) VALUE SPACES.
+
+       01  WS-LIGNE-MOUVEMENT.
+           05  DET-MVT-DATE       PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DET-MVT-TYPE       PIC X(01).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DET-MVT-MONTANT    PIC -(04)9.
+           05  FILLER             PIC X(08) VALUE SPACES.
+           05  FILLER             PIC X(14) VALUE "SOLDE APRES : ".
+           05  DET-SOLDE-MVT      PIC -(07)9.99.
+           05  FILLER             PIC X(17) VALUE SPACES.
+
+       01  WS-LIGNE-CLOTURE.
+           05  FILLER             PIC X(18) VALUE "SOLDE DE CLOTURE :".
+           05  DET-CLOTURE        PIC -(07)9.99.
+           05  FILLER             PIC X(55) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-PORTER-DEPOTS.
+           PERFORM 3000-DETAILLER-MOUVEMENTS
+               UNTIL WS-FIN-FICHIER.
+           PERFORM 4000-TERMINER.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : part du solde d'ouverture et ouvre tous   *
+      * les fichiers du relevé                                       *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           MOVE SOLDE-OUVERTURE TO WS-SOLDE-COURANT.
+
+           OPEN OUTPUT STMTFILE.
+           IF NOT WS-STMT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR STMTFILE - STATUT "
+                   WS-STMT-STATUS
+           END-IF.
+
+           CALL "RPTHDR010" USING WS-TITRE-RAPPORT, WS-NO-PAGE,
+               WS-LIGNE-ENTETE.
+
+           MOVE WS-SOLDE-COURANT TO DET-OUVERTURE.
+           WRITE STMTFILE-LIGNE FROM WS-LIGNE-ENTETE.
+           WRITE STMTFILE-LIGNE FROM WS-LIGNE-OUVERTURE.
+
+           OPEN INPUT MVTFILE.
+           IF NOT WS-MVT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR MVTFILE - STATUT "
+                   WS-MVT-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 3100-LIRE-MOUVEMENT
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-PORTER-DEPOTS : ajoute le total des dépôts du lot       *
+      * (CTLFILE) et imprime la ligne correspondante, s'il existe    *
+      * -----------------------------------------------------------*
+       2000-PORTER-DEPOTS.
+           OPEN INPUT CTLFILE.
+           IF WS-CTL-OK
+               READ CTLFILE
+                   AT END
+                       CONTINUE
+               END-READ
+               READ CTLFILE INTO CTLFILE-ENREG
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD CTL-IN-MONTANT-CUMULE TO WS-SOLDE-COURANT
+                       MOVE CTL-IN-MONTANT-CUMULE TO DET-DEPOT
+                       MOVE WS-SOLDE-COURANT TO DET-SOLDE-DEPOT
+                       WRITE STMTFILE-LIGNE FROM WS-LIGNE-DEPOT
+               END-READ
+               CLOSE CTLFILE
+           ELSE
+               DISPLAY "CTLFILE INTROUVABLE - AUCUN DEPOT PORTE"
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 3000-DETAILLER-MOUVEMENTS : imprime chaque mouvement du jour *
+      * avec le solde courant après application                      *
+      * -----------------------------------------------------------*
+       3000-DETAILLER-MOUVEMENTS.
+           IF MVT-DEBIT
+               SUBTRACT MVT-MONTANT FROM WS-SOLDE-COURANT
+           ELSE
+               ADD MVT-MONTANT TO WS-SOLDE-COURANT
+           END-IF.
+
+           MOVE MVT-DATE-AAAA  TO DET-MVT-DATE(1:4).
+           MOVE "-"            TO DET-MVT-DATE(5:1).
+           MOVE MVT-DATE-MM    TO DET-MVT-DATE(6:2).
+           MOVE "-"            TO DET-MVT-DATE(8:1).
+           MOVE MVT-DATE-JJ    TO DET-MVT-DATE(9:2).
+           MOVE MVT-TYPE       TO DET-MVT-TYPE.
+           MOVE MVT-MONTANT    TO DET-MVT-MONTANT.
+           MOVE WS-SOLDE-COURANT TO DET-SOLDE-MVT.
+
+           WRITE STMTFILE-LIGNE FROM WS-LIGNE-MOUVEMENT.
+
+           PERFORM 3100-LIRE-MOUVEMENT.
+
+      * -----------------------------------------------------------*
+      * 3100-LIRE-MOUVEMENT : lit le prochain mouvement              *
+      * -----------------------------------------------------------*
+       3100-LIRE-MOUVEMENT.
+           READ MVTFILE INTO MOUVEMENT-ENREG
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 4000-TERMINER : imprime le solde de clôture et ferme les     *
+      * fichiers                                                     *
+      * -----------------------------------------------------------*
+       4000-TERMINER.
+           CLOSE MVTFILE.
+
+           MOVE WS-SOLDE-COURANT TO DET-CLOTURE.
+           WRITE STMTFILE-LIGNE FROM WS-LIGNE-CLOTURE.
+
+           IF WS-STMT-OK
+               CLOSE STMTFILE
+           END-IF.
+
+           DISPLAY "SOLDE DE CLOTURE : " WS-SOLDE-COURANT.
