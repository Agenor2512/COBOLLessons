@@ -1,56 +1,282 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputInfo.
+       PROGRAM-ID. SUB010.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Le motif SUBTRACT à champs multiples est
+      *                 désormais exploité par un vrai rapport
+      *                 d'écarts budget/réalisé : BUDFILE et ACTFILE
+      *                 sont appariés par compte et on imprime budget,
+      *                 réalisé, écart et % d'écart.
+      * 2026-08-09  AG  Chaque calcul d'écart est désormais tracé dans
+      *                 AUDITFIL (réalisé avant, écart après) - voir
+      *                 copy AUDITREC.
+      * 2026-08-09  AG  Budget et réalisé sont désormais pré-contrôlés
+      *                 par le sous-programme commun FITCHK01 avant le
+      *                 calcul de l'écart (voir ADD010 pour le même
+      *                 motif).
+      * 2026-08-09  AG  Retrait du calcul de démonstration sur
+      *                 littéraux qui s'exécutait encore avant le
+      *                 rapport d'écarts ; STOP RUN remplacé par
+      *                 GOBACK pour permettre l'appel par MENU010.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier du budget par compte, trié par compte
+           SELECT BUDFILE ASSIGN TO "BUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BUD-STATUS.
+
+      * Fichier des montants réalisés par compte, trié par compte
+           SELECT ACTFILE ASSIGN TO "ACTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACT-STATUS.
+
+      * Rapport d'écarts imprimé
+           SELECT RPTFILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      * Piste d'audit avant/après de chaque écart calculé
+           SELECT AUDITFIL ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  BUDFILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  BUDFILE-ENREG               PIC X(15).
+
+       FD  ACTFILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  ACTFILE-ENREG               PIC X(15).
+
+       FD  RPTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPTFILE-LIGNE               PIC X(80).
+
+       FD  AUDITFIL
+           RECORD CONTAINS 59 CHARACTERS.
+       01  AUDITFIL-ENREG              PIC X(59).
+
       * Déclaration de variables
       * Cette section se situe dans la DATA DIVISION
        WORKING-STORAGE SECTION.
 
-      * On définit 2 variables numériques de maximum 4 chiffres
-      * si il y a moins de 4 chiffres, les blancs sont remplacés par
-      * des 0
-       01  NUMBER1 PIC 9(2).
-       01  NUMBER2 PIC 9(2).
-       01  NUMBER3 PIC 9(2).
+      * Enregistrements budget / réalisé - voir copy VARREC
+       COPY VARREC.
+
+       01  WS-ECART                    PIC S9(7)V9(2).
+       01  WS-POURCENT-ECART           PIC S9(3)V9(2).
+
+       01  WS-LIGNE-RAPPORT.
+           05  FILLER                  PIC X(01)  VALUE SPACES.
+           05  WL-COMPTE               PIC X(06).
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  WL-BUDGET               PIC -(07)9.99.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  WL-REALISE              PIC -(07)9.99.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  WL-ECART                PIC -(07)9.99.
+           05  FILLER                  PIC X(02)  VALUE SPACES.
+           05  WL-POURCENT             PIC -(03)9.99.
+           05  FILLER                  PIC X(01)  VALUE "%".
+
+       01  WS-BUD-STATUS               PIC X(02).
+           88  WS-BUD-OK               VALUE "00".
+       01  WS-ACT-STATUS               PIC X(02).
+           88  WS-ACT-OK               VALUE "00".
+       01  WS-RPT-STATUS               PIC X(02).
+           88  WS-RPT-OK               VALUE "00".
+       01  WS-AUD-STATUS               PIC X(02).
+           88  WS-AUD-OK               VALUE "00".
 
-       01  NUMBER4 PIC 9(2).
-       01  NUMBER5 PIC 9(2).
-       01  NUMBER6 PIC 9(2).
-       01  NUMBER7 PIC 9(2).
+      * Zone de travail de la piste d'audit - voir copy AUDITREC
+       COPY AUDITREC.
 
+      * Zone de travail du pré-contrôle de taille de champ (sous-
+      * programme commun FITCHK01)
+       01  WS-MONTANT-PRECTL           PIC S9(09)V9(02).
+       01  WS-MAX-CHIFFRES             PIC 9(02).
+       01  WS-DEPASSEMENT              PIC X(01).
+           88  WS-TROP-GRAND           VALUE "O".
+
+       01  WS-BUD-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-BUD-FIN              VALUE "O".
+       01  WS-ACT-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-ACT-FIN              VALUE "O".
 
        PROCEDURE DIVISION.
 
-           MOVE 10 TO NUMBER1.
-           MOVE 15 TO NUMBER2.
-
-           MOVE 10 TO NUMBER4.
-           MOVE 15 TO NUMBER5.
-           MOVE 20 TO NUMBER6.
-           MOVE 25 TO NUMBER7.
-      
-      * Grâce à GIVING on assigne le résultat à une troisième variable 
-      * donc NUMBER4 reste inchangé
-           SUBTRACT NUMBER1 FROM NUMBER2 GIVING NUMBER3.
-
-      * Cette ligne donne les opérations :
-      * NUMBER6 = 20 - (10 + 15)
-      * NUMBER7 = 25 - (10 + 15)
-           SUBTRACT NUMBER4 NUMBER5 FROM NUMBER6 NUMBER7.
-       
-      
-      *---------------- Résultat ---------------*
-      *                   05
-           DISPLAY NUMBER3.
-      
-      *---------------- Résultat ---------------*
-      *                   -05
-      *                    00
-           DISPLAY NUMBER6.
-           DISPLAY NUMBER7.
-
-           STOP RUN.
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-IMPRIMER-ECARTS
+               UNTIL WS-BUD-FIN AND WS-ACT-FIN.
+           PERFORM 3000-TERMINER.
+
+           GOBACK.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre budget, réalisé et rapport, et lit *
+      * le premier enregistrement de chaque fichier trié            *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT BUDFILE ACTFILE.
+           IF NOT WS-BUD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR BUDFILE - STATUT "
+                   WS-BUD-STATUS
+               SET WS-BUD-FIN TO TRUE
+           END-IF.
+           IF NOT WS-ACT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR ACTFILE - STATUT "
+                   WS-ACT-STATUS
+               SET WS-ACT-FIN TO TRUE
+           END-IF.
+
+           OPEN OUTPUT RPTFILE.
+           IF NOT WS-RPT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR RPTFILE - STATUT "
+                   WS-RPT-STATUS
+               SET WS-BUD-FIN TO TRUE
+               SET WS-ACT-FIN TO TRUE
+           END-IF.
+
+           OPEN EXTEND AUDITFIL.
+           IF NOT WS-AUD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR AUDITFIL - STATUT "
+                   WS-AUD-STATUS
+           END-IF.
+
+           MOVE HIGH-VALUES TO BUD-COMPTE.
+           MOVE HIGH-VALUES TO ACT-COMPTE.
+
+           PERFORM 2100-LIRE-BUDGET.
+           PERFORM 2200-LIRE-ACTUEL.
+
+      * -----------------------------------------------------------*
+      * 2000-IMPRIMER-ECARTS : apparie BUDFILE et ACTFILE par       *
+      * compte (les deux fichiers sont triés par compte) et imprime *
+      * budget, réalisé, écart et pourcentage d'écart               *
+      * -----------------------------------------------------------*
+       2000-IMPRIMER-ECARTS.
+           EVALUATE TRUE
+               WHEN WS-BUD-FIN AND WS-ACT-FIN
+                   CONTINUE
+               WHEN WS-BUD-FIN
+                   MOVE ACT-COMPTE TO WL-COMPTE
+                   MOVE ZEROES TO BUD-MONTANT
+                   PERFORM 2300-CALCULER-ET-ECRIRE
+                   PERFORM 2200-LIRE-ACTUEL
+               WHEN WS-ACT-FIN
+                   MOVE BUD-COMPTE TO WL-COMPTE
+                   MOVE ZEROES TO ACT-MONTANT
+                   PERFORM 2300-CALCULER-ET-ECRIRE
+                   PERFORM 2100-LIRE-BUDGET
+               WHEN BUD-COMPTE = ACT-COMPTE
+                   MOVE BUD-COMPTE TO WL-COMPTE
+                   PERFORM 2300-CALCULER-ET-ECRIRE
+                   PERFORM 2100-LIRE-BUDGET
+                   PERFORM 2200-LIRE-ACTUEL
+               WHEN BUD-COMPTE < ACT-COMPTE
+                   MOVE BUD-COMPTE TO WL-COMPTE
+                   MOVE ZEROES TO ACT-MONTANT
+                   PERFORM 2300-CALCULER-ET-ECRIRE
+                   PERFORM 2100-LIRE-BUDGET
+               WHEN OTHER
+                   MOVE ACT-COMPTE TO WL-COMPTE
+                   MOVE ZEROES TO BUD-MONTANT
+                   PERFORM 2300-CALCULER-ET-ECRIRE
+                   PERFORM 2200-LIRE-ACTUEL
+           END-EVALUATE.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-BUDGET : lit le prochain enregistrement budget    *
+      * -----------------------------------------------------------*
+       2100-LIRE-BUDGET.
+           READ BUDFILE INTO BUDGET-ENREG
+               AT END
+                   SET WS-BUD-FIN TO TRUE
+                   MOVE HIGH-VALUES TO BUD-COMPTE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 2200-LIRE-ACTUEL : lit le prochain enregistrement réalisé   *
+      * -----------------------------------------------------------*
+       2200-LIRE-ACTUEL.
+           READ ACTFILE INTO ACTUEL-ENREG
+               AT END
+                   SET WS-ACT-FIN TO TRUE
+                   MOVE HIGH-VALUES TO ACT-COMPTE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 2300-CALCULER-ET-ECRIRE : calcule l'écart et le pourcentage *
+      * d'écart (SUBTRACT) puis écrit la ligne du rapport           *
+      * -----------------------------------------------------------*
+       2300-CALCULER-ET-ECRIRE.
+           MOVE BUD-MONTANT TO WS-MONTANT-PRECTL.
+           MOVE 7 TO WS-MAX-CHIFFRES.
+           CALL "FITCHK01" USING WS-MONTANT-PRECTL, WS-MAX-CHIFFRES,
+               WS-DEPASSEMENT.
+           IF WS-TROP-GRAND
+               DISPLAY "BUDGET REJETE (TROP GRAND) : " BUD-MONTANT
+               MOVE ZEROES TO BUD-MONTANT
+           END-IF.
+
+           MOVE ACT-MONTANT TO WS-MONTANT-PRECTL.
+           MOVE 7 TO WS-MAX-CHIFFRES.
+           CALL "FITCHK01" USING WS-MONTANT-PRECTL, WS-MAX-CHIFFRES,
+               WS-DEPASSEMENT.
+           IF WS-TROP-GRAND
+               DISPLAY "REALISE REJETE (TROP GRAND) : " ACT-MONTANT
+               MOVE ZEROES TO ACT-MONTANT
+           END-IF.
+
+           MOVE ACT-MONTANT TO AUDIT-AVANT.
+
+           SUBTRACT BUD-MONTANT FROM ACT-MONTANT GIVING WS-ECART.
+
+           MOVE WS-ECART TO AUDIT-APRES.
+           PERFORM 2350-TRACER-AUDIT.
+
+           IF BUD-MONTANT = ZEROES
+               MOVE ZEROES TO WS-POURCENT-ECART
+           ELSE
+               COMPUTE WS-POURCENT-ECART ROUNDED =
+                   (WS-ECART / BUD-MONTANT) * 100
+           END-IF.
+
+           MOVE BUD-MONTANT   TO WL-BUDGET.
+           MOVE ACT-MONTANT   TO WL-REALISE.
+           MOVE WS-ECART      TO WL-ECART.
+           MOVE WS-POURCENT-ECART TO WL-POURCENT.
+
+           WRITE RPTFILE-LIGNE FROM WS-LIGNE-RAPPORT.
+
+      * -----------------------------------------------------------*
+      * 2350-TRACER-AUDIT : écrit l'état avant/après de l'écart      *
+      * (réalisé avant, écart après) dans AUDITFIL                  *
+      * -----------------------------------------------------------*
+       2350-TRACER-AUDIT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HEURE FROM TIME.
+           MOVE "SUB010"      TO AUDIT-PROGRAMME.
+           MOVE "ACT-MONTANT" TO AUDIT-CHAMP.
+
+           IF WS-AUD-OK
+               WRITE AUDITFIL-ENREG FROM AUDIT-ENREG
+           END-IF.
 
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : ferme les fichiers                          *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           CLOSE BUDFILE ACTFILE RPTFILE.
+           IF WS-AUD-OK
+               CLOSE AUDITFIL
+           END-IF.
