@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOREX01.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Programme créé : sous-programme commun de
+      *                 conversion d'un montant en devise étrangère
+      *                 vers l'euro, à partir d'une table de taux de
+      *                 change interne (même principe de table que
+      *                 FITCHK01). Code devise inconnu = pas de
+      *                 conversion, le montant est rendu tel quel.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * Table des taux de change vers l'euro, initialisée par groupes
+      * de FILLER puis relue via REDEFINES (un seul VALUE ne peut pas
+      * différencier les occurrences d'une table OCCURS)
+       01  WS-TABLE-DEVISES-INIT.
+           05  FILLER            PIC X(03) VALUE "EUR".
+           05  FILLER            PIC 9(04)V9(04) VALUE 1.0000.
+           05  FILLER            PIC X(03) VALUE "USD".
+           05  FILLER            PIC 9(04)V9(04) VALUE 0.9200.
+           05  FILLER            PIC X(03) VALUE "GBP".
+           05  FILLER            PIC 9(04)V9(04) VALUE 1.1700.
+           05  FILLER            PIC X(03) VALUE "CHF".
+           05  FILLER            PIC 9(04)V9(04) VALUE 1.0200.
+           05  FILLER            PIC X(03) VALUE "CAD".
+           05  FILLER            PIC 9(04)V9(04) VALUE 0.6800.
+
+       01  WS-TABLE-DEVISES REDEFINES WS-TABLE-DEVISES-INIT.
+           05  WS-DEVISE-ENTREE OCCURS 5 TIMES
+                   INDEXED BY WS-DEV-IDX.
+               10  WS-DEVISE-CODE       PIC X(03).
+               10  WS-DEVISE-TAUX       PIC 9(04)V9(04).
+
+       01  WS-DEVISE-TROUVEE-SWITCH     PIC X(01) VALUE "N".
+           88  WS-DEVISE-TROUVEE        VALUE "O".
+
+       LINKAGE SECTION.
+
+       01  LK-DEVISE                    PIC X(03).
+       01  LK-MONTANT                   PIC S9(07)V9(02).
+       01  LK-MONTANT-EUR                PIC S9(07)V9(02).
+
+       PROCEDURE DIVISION USING LK-DEVISE LK-MONTANT LK-MONTANT-EUR.
+
+           MOVE "N" TO WS-DEVISE-TROUVEE-SWITCH.
+
+           SET WS-DEV-IDX TO 1.
+           SEARCH WS-DEVISE-ENTREE
+               AT END
+                   CONTINUE
+               WHEN WS-DEVISE-CODE(WS-DEV-IDX) = LK-DEVISE
+                   SET WS-DEVISE-TROUVEE TO TRUE
+           END-SEARCH.
+
+           IF WS-DEVISE-TROUVEE
+               COMPUTE LK-MONTANT-EUR ROUNDED =
+                   LK-MONTANT * WS-DEVISE-TAUX(WS-DEV-IDX)
+           ELSE
+               MOVE LK-MONTANT TO LK-MONTANT-EUR
+           END-IF.
+
+           GOBACK.
