@@ -0,0 +1,23 @@
+      *-----------------------------------------------------------*
+      *  CTLHDTR.CPY                                                 *
+      *  Enregistrements d'en-tête et de fin de lot, communs aux     *
+      *  fichiers de contrôle ou d'extraction produits par ces       *
+      *  programmes (CTLFILE, PRORATFIL, GLEXTFILE) : l'en-tête      *
+      *  identifie la date du run et le programme qui l'a produit,   *
+      *  la fin de lot porte le nombre d'enregistrements détail      *
+      *  écrits et leur total de contrôle, afin qu'un job aval (ou   *
+      *  un opérateur) puisse vérifier que le fichier est complet    *
+      *  avant de le traiter.                                        *
+      *-----------------------------------------------------------*
+       01  CTLHDR-ENREG.
+           05  CTLHDR-TYPE             PIC X(02) VALUE "EN".
+           05  CTLHDR-DATE.
+               10  CTLHDR-DATE-AAAA    PIC 9(04).
+               10  CTLHDR-DATE-MM      PIC 9(02).
+               10  CTLHDR-DATE-JJ      PIC 9(02).
+           05  CTLHDR-PROGRAMME        PIC X(08).
+
+       01  CTLTRL-ENREG.
+           05  CTLTRL-TYPE             PIC X(02) VALUE "FN".
+           05  CTLTRL-NB-ENREG         PIC 9(07).
+           05  CTLTRL-TOTAL-CTL        PIC 9(09)V9(02).
