@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------*
+      *  GLEXTREC.CPY                                               *
+      *  Enregistrement de l'extraction remise au système de grand  *
+      *  livre aval : une ligne par écriture postée par GLPOST010    *
+      *  (dépôt du lot ou mouvement du jour), dans un format fixe    *
+      *  indépendant des fichiers internes GLBALFIL/MVTFILE.         *
+      *-----------------------------------------------------------*
+       01  GLEXT-ENREG.
+           05  GLEXT-DATE.
+               10  GLEXT-DATE-AAAA      PIC 9(04).
+               10  GLEXT-DATE-MM        PIC 9(02).
+               10  GLEXT-DATE-JJ        PIC 9(02).
+           05  GLEXT-COMPTE             PIC X(10).
+           05  GLEXT-SENS               PIC X(01).
+               88  GLEXT-SENS-DEBIT     VALUE "D".
+               88  GLEXT-SENS-CREDIT    VALUE "C".
+           05  GLEXT-MONTANT            PIC 9(07)V9(02).
+           05  GLEXT-LIBELLE            PIC X(20).
