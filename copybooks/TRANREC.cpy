@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+      *  TRANREC.CPY                                               *
+      *  Enregistrement de mouvement (débit/crédit) utilisé pour   *
+      *  alimenter le solde (SOLDE) d'un compte.                   *
+      *-----------------------------------------------------------*
+       01  MOUVEMENT-ENREG.
+           05  MVT-COMPTE              PIC X(12).
+           05  MVT-DATE.
+               10  MVT-DATE-AAAA       PIC 9(04).
+               10  MVT-DATE-MM         PIC 9(02).
+               10  MVT-DATE-JJ         PIC 9(02).
+           05  MVT-TYPE                PIC X(01).
+               88  MVT-DEBIT           VALUE 'D'.
+               88  MVT-CREDIT          VALUE 'C'.
+           05  MVT-MONTANT             PIC 9(04).
+           05  FILLER                  PIC X(10).
