@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      *  VARREC.CPY                                                 *
+      *  Enregistrements budget / réalisé utilisés pour le rapport  *
+      *  d'écarts par compte.                                       *
+      *-----------------------------------------------------------*
+       01  BUDGET-ENREG.
+           05  BUD-COMPTE              PIC X(06).
+           05  BUD-MONTANT             PIC 9(07)V9(02).
+
+       01  ACTUEL-ENREG.
+           05  ACT-COMPTE              PIC X(06).
+           05  ACT-MONTANT             PIC 9(07)V9(02).
