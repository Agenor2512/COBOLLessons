@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------*
+      *  EXCREC.CPY                                                 *
+      *  Enregistrement du journal des exceptions, commun à tous    *
+      *  les programmes de traitement (erreurs de taille, division  *
+      *  par zéro, rejets de validation, etc).                      *
+      *-----------------------------------------------------------*
+       01  EXC-ENREG.
+           05  EXC-DATE.
+               10  EXC-DATE-AAAA       PIC 9(04).
+               10  EXC-DATE-MM         PIC 9(02).
+               10  EXC-DATE-JJ         PIC 9(02).
+           05  EXC-HEURE.
+               10  EXC-HEURE-HH        PIC 9(02).
+               10  EXC-HEURE-MN        PIC 9(02).
+               10  EXC-HEURE-SS        PIC 9(02).
+           05  EXC-PROGRAMME           PIC X(08).
+           05  EXC-CHAMP               PIC X(15).
+           05  EXC-VALEUR1             PIC -(10)9.
+           05  EXC-VALEUR2             PIC -(10)9.
+           05  EXC-MESSAGE             PIC X(40).
