@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------*
+      *  GLBALREC.CPY                                               *
+      *  Solde du grand livre porté d'une exécution à l'autre par   *
+      *  GLPOST010 (voir Solde.cbl pour le calcul du solde du jour). *
+      *-----------------------------------------------------------*
+       01  GL-SOLDE-ENREG.
+           05  GL-SOLDE                PIC S9(07)V9(02).
+           05  GL-DATE-MAJ.
+               10  GL-DATE-MAJ-AAAA    PIC 9(04).
+               10  GL-DATE-MAJ-MM      PIC 9(02).
+               10  GL-DATE-MAJ-JJ      PIC 9(02).
