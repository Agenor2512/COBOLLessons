@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------*
+      *  PERSONNE.CPY                                              *
+      *  Enregistrement maître employé.  PERSONNE1/PERSONNE2       *
+      *  restent le nom/prénom historiques ; les zones ajoutées    *
+      *  portent matricule, service, date d'embauche et adresse    *
+      *  pour permettre les traitements paie et RH.                *
+      *  PERSONNE-DEVISE porte le code de la devise dans laquelle  *
+      *  PERSONNE-SALAIRE est exprimé (EUR par défaut) - voir le    *
+      *  sous-programme commun FOREX01 pour la conversion.          *
+      *-----------------------------------------------------------*
+       01  PERSONNE.
+           02  PERSONNE1                  PIC X(12).
+           02  PERSONNE2                  PIC A(12).
+           02  PERSONNE-MATRICULE         PIC X(06).
+           02  PERSONNE-SERVICE           PIC X(04).
+           02  PERSONNE-DATE-EMBAUCHE.
+               03  PERSONNE-EMB-AAAA      PIC 9(04).
+               03  PERSONNE-EMB-MM        PIC 9(02).
+               03  PERSONNE-EMB-JJ        PIC 9(02).
+           02  PERSONNE-ADRESSE.
+               03  PERSONNE-ADR-NO-RUE    PIC X(20).
+               03  PERSONNE-ADR-VILLE     PIC X(15).
+               03  PERSONNE-ADR-CODE-POSTAL PIC X(10).
+           02  PERSONNE-STATUT             PIC X(01).
+               88  PERSONNE-ACTIF          VALUE 'A'.
+               88  PERSONNE-INACTIF        VALUE 'I'.
+           02  PERSONNE-SOLDE-CPT          PIC S9(7)V9(2).
+           02  PERSONNE-SALAIRE            PIC S9(4)V9(2).
+           02  PERSONNE-DEVISE              PIC X(03).
