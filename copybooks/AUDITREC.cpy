@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+      *  AUDITREC.CPY                                               *
+      *  Enregistrement de piste d'audit avant/après, écrit par les *
+      *  programmes arithmétiques (ADD010, SUB010, MUL010, DIV010,  *
+      *  SOLDE) chaque fois qu'ils font évoluer un champ important. *
+      *-----------------------------------------------------------*
+       01  AUDIT-ENREG.
+           05  AUDIT-DATE.
+               10  AUDIT-DATE-AAAA     PIC 9(04).
+               10  AUDIT-DATE-MM       PIC 9(02).
+               10  AUDIT-DATE-JJ       PIC 9(02).
+           05  AUDIT-HEURE.
+               10  AUDIT-HEURE-HH      PIC 9(02).
+               10  AUDIT-HEURE-MN      PIC 9(02).
+               10  AUDIT-HEURE-SS      PIC 9(02).
+           05  AUDIT-PROGRAMME         PIC X(08).
+           05  AUDIT-CHAMP             PIC X(15).
+           05  AUDIT-AVANT             PIC S9(09)V9(02).
+           05  AUDIT-APRES             PIC S9(09)V9(02).
