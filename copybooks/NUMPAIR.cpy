@@ -0,0 +1,7 @@
+      *-----------------------------------------------------------*
+      *  NUMPAIR.CPY                                                *
+      *  Paire de variables numériques de démonstration, commune    *
+      *  aux modules arithmétiques (Add/Subtract/Multiply/Divide).  *
+      *-----------------------------------------------------------*
+       01  NUMBER1 PIC 9(2).
+       01  NUMBER2 PIC 9(2).
