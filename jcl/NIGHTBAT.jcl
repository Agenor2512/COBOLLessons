@@ -0,0 +1,66 @@
+//NIGHTBAT JOB (ACCTG),'BATCH NOCTURNE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTBAT - Fenêtre de traitement nocturne                     *
+//* Enchaîne ADD010/SUB010/MUL010/DIV010/SOLDE/EXCRPT010 en une   *
+//* seule suite de steps, avec contrôle du code retour (COND)     *
+//* après chaque step : le job s'arrête dès qu'un step abende ou  *
+//* retourne un code retour non nul. EXCRPT010 consolide en fin   *
+//* de fenêtre les anomalies journalisées par DIV010 et SOLDE.    *
+//* AUDITFIL est la piste d'audit partagée (req017) dans laquelle *
+//* chaque step écrit ses enregistrements avant/après.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADD010
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//DTLFILE  DD DSN=PROD.BATCH.ADD.DTLFILE,DISP=SHR
+//CTLFILE  DD DSN=PROD.BATCH.CTLFILE,
+//             DISP=(NEW,CATLG,DELETE)
+//CKPTFILE DD DSN=PROD.BATCH.ADD.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG)
+//AUDITFIL DD DSN=PROD.BATCH.AUDITFIL,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=SUB010,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//BUDFILE  DD DSN=PROD.BATCH.SUB.BUDFILE,DISP=SHR
+//ACTFILE  DD DSN=PROD.BATCH.SUB.ACTFILE,DISP=SHR
+//RPTFILE  DD DSN=PROD.BATCH.SUB.RPTFILE,
+//             DISP=(NEW,CATLG,DELETE)
+//AUDITFIL DD DSN=PROD.BATCH.AUDITFIL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=MUL010,COND=(0,NE,STEP010),
+//             COND=(0,NE,STEP020)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//CMDFILE  DD DSN=PROD.BATCH.MUL.CMDFILE,DISP=SHR
+//AUDITFIL DD DSN=PROD.BATCH.AUDITFIL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=DIV010,COND=(0,NE,STEP010),
+//             COND=(0,NE,STEP020),COND=(0,NE,STEP030)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LECFILE  DD DSN=PROD.BATCH.DIV.LECFILE,DISP=SHR
+//EXCFILE  DD DSN=PROD.BATCH.EXCFILE,
+//             DISP=(NEW,CATLG,DELETE)
+//AUDITFIL DD DSN=PROD.BATCH.AUDITFIL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=SOLDE,COND=(0,NE,STEP010),
+//             COND=(0,NE,STEP020),COND=(0,NE,STEP030),
+//             COND=(0,NE,STEP040)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//MVTFILE  DD DSN=PROD.BATCH.SOLDE.MVTFILE,DISP=SHR
+//EXCFILE  DD DSN=PROD.BATCH.EXCFILE,DISP=OLD
+//AUDITFIL DD DSN=PROD.BATCH.AUDITFIL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP060 consolide les anomalies journalisées par DIV010 et SOLDE
+//* (EXCFILE) en un seul état pour toute la fenêtre ; il s'exécute
+//* même si SOLDE n'a rien eu à signaler, d'où l'absence de COND ici.
+//STEP060  EXEC PGM=EXCRPT010
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//EXCFILE  DD DSN=PROD.BATCH.EXCFILE,DISP=SHR
+//EXCRPT   DD DSN=PROD.BATCH.EXCRPT,
+//             DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
