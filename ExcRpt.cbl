@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCRPT010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Programme créé : consolide en un seul état le
+      *                 journal des anomalies (EXCFILE) accumulé par
+      *                 DIV010 puis SOLDE au fil de la fenêtre de
+      *                 traitement nocturne (voir NIGHTBAT.jcl), avec
+      *                 le détail de chaque anomalie et un total par
+      *                 programme à la fin.
+      * 2026-08-09  AG  La ligne de titre est désormais mise en forme
+      *                 par le sous-programme commun RPTHDR010 (titre,
+      *                 date, page), comme les autres états.
+
+      * -------------------
+       ENVIRONMENT DIVISION.
+      * -------------------
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Journal des anomalies accumulé sur toute la fenêtre nocturne
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+      * Etat consolidé imprimé
+           SELECT EXCRPT ASSIGN TO "EXCRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      * -------------------
+       DATA DIVISION.
+      * -------------------
+
+       FILE SECTION.
+       FD  EXCFILE
+           RECORD CONTAINS 99 CHARACTERS.
+       01  EXCFILE-ENREG               PIC X(99).
+
+       FD  EXCRPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCRPT-LIGNE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * Zone de travail de l'anomalie courante - voir copy EXCREC
+       COPY EXCREC.
+
+       01  WS-EXC-STATUS               PIC X(02).
+           88  WS-EXC-OK               VALUE "00".
+
+       01  WS-RPT-STATUS               PIC X(02).
+           88  WS-RPT-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+      * Table des compteurs d'anomalies par programme, alimentée au
+      * fil de la lecture d'EXCFILE (même principe de SEARCH/ajout
+      * que la table des cumuls annuels de PAYREG010)
+       01  WS-TABLE-PROGRAMMES.
+           05  WS-PROG-ENTREE OCCURS 20 TIMES
+                   INDEXED BY WS-PROG-IDX.
+               10  WS-PROG-NOM          PIC X(08).
+               10  WS-PROG-NB           PIC 9(05).
+
+       01  WS-NB-PROGRAMMES            PIC 9(02) VALUE ZEROES.
+       01  WS-PROG-TROUVE-SWITCH       PIC X(01) VALUE "N".
+           88  WS-PROG-TROUVE          VALUE "O".
+
+       01  WS-NB-ANOMALIES-TOTAL       PIC 9(05) VALUE ZEROES.
+
+      * Ligne de titre mise en forme par le sous-programme commun
+      * RPTHDR010 (titre, date du jour, numéro de page) - cet état
+      * tient sur une seule page
+       01  WS-LIGNE-ENTETE-1           PIC X(80).
+       01  WS-TITRE-RAPPORT            PIC X(40)
+               VALUE "ETAT CONSOLIDE DES ANOMALIES".
+       01  WS-NO-PAGE                  PIC 9(03) VALUE 1.
+
+       01  WS-LIGNE-ENTETE-2.
+           05  FILLER                  PIC X(10) VALUE "DATE".
+           05  FILLER                  PIC X(08) VALUE "HEURE".
+           05  FILLER                  PIC X(10) VALUE "PROGRAMME".
+           05  FILLER                  PIC X(17) VALUE "CHAMP".
+           05  FILLER                  PIC X(35) VALUE "MESSAGE".
+
+       01  WS-LIGNE-DETAIL.
+           05  DL-DATE                 PIC X(10).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DL-HEURE                PIC 9(06).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  DL-PROGRAMME            PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-CHAMP                PIC X(15).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-MESSAGE              PIC X(25).
+
+       01  WS-LIGNE-AUCUNE-ANOMALIE.
+           05  FILLER                  PIC X(29)
+               VALUE "AUCUNE ANOMALIE CETTE FENETRE".
+           05  FILLER                  PIC X(51) VALUE SPACES.
+
+       01  WS-LIGNE-TOTAL-PROGRAMME.
+           05  FILLER                  PIC X(18)
+               VALUE "TOTAL PROGRAMME : ".
+           05  TP-PROGRAMME             PIC X(08).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  TP-NB                    PIC ZZZZ9.
+           05  FILLER                  PIC X(42) VALUE SPACES.
+
+       01  WS-LIGNE-TOTAL-GENERAL.
+           05  FILLER                  PIC X(26)
+               VALUE "TOTAL ANOMALIES FENETRE : ".
+           05  TG-NB                    PIC ZZZZ9.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+      * -------------------
+       PROCEDURE DIVISION.
+      * -------------------
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-TRAITER-ANOMALIE
+               UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-TERMINER.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre EXCFILE et EXCRPT, imprime l'entête*
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT EXCFILE.
+           IF NOT WS-EXC-OK
+               DISPLAY "EXCFILE INTROUVABLE - AUCUNE ANOMALIE A "
+                   "CONSOLIDER"
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           CALL "RPTHDR010" USING WS-TITRE-RAPPORT, WS-NO-PAGE,
+               WS-LIGNE-ENTETE-1.
+
+           OPEN OUTPUT EXCRPT.
+           IF NOT WS-RPT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR EXCRPT - STATUT "
+                   WS-RPT-STATUS
+           ELSE
+               WRITE EXCRPT-LIGNE FROM WS-LIGNE-ENTETE-1
+               WRITE EXCRPT-LIGNE FROM WS-LIGNE-ENTETE-2
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2200-LIRE-ANOMALIE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-TRAITER-ANOMALIE : imprime le détail et met à jour le  *
+      * compteur du programme concerné                              *
+      * -----------------------------------------------------------*
+       2000-TRAITER-ANOMALIE.
+           ADD 1 TO WS-NB-ANOMALIES-TOTAL.
+
+           MOVE EXC-DATE-AAAA  TO DL-DATE(1:4).
+           MOVE "/"            TO DL-DATE(5:1).
+           MOVE EXC-DATE-MM    TO DL-DATE(6:2).
+           MOVE "/"            TO DL-DATE(8:1).
+           MOVE EXC-DATE-JJ    TO DL-DATE(9:2).
+           MOVE EXC-HEURE      TO DL-HEURE.
+           MOVE EXC-PROGRAMME  TO DL-PROGRAMME.
+           MOVE EXC-CHAMP      TO DL-CHAMP.
+           MOVE EXC-MESSAGE(1:25) TO DL-MESSAGE.
+
+           IF WS-RPT-OK
+               WRITE EXCRPT-LIGNE FROM WS-LIGNE-DETAIL
+           END-IF.
+
+           PERFORM 2100-MAJ-COMPTEUR-PROGRAMME.
+           PERFORM 2200-LIRE-ANOMALIE.
+
+      * -----------------------------------------------------------*
+      * 2100-MAJ-COMPTEUR-PROGRAMME : cherche EXC-PROGRAMME dans la *
+      * table des compteurs, l'incrémente s'il existe déjà ou       *
+      * ajoute une nouvelle entrée sinon                            *
+      * -----------------------------------------------------------*
+       2100-MAJ-COMPTEUR-PROGRAMME.
+           SET WS-PROG-TROUVE-SWITCH TO "N".
+
+           SET WS-PROG-IDX TO 1.
+           SEARCH WS-PROG-ENTREE
+               AT END
+                   CONTINUE
+               WHEN WS-PROG-NOM(WS-PROG-IDX) = EXC-PROGRAMME
+                   SET WS-PROG-TROUVE TO TRUE
+           END-SEARCH.
+
+           IF WS-PROG-TROUVE
+               ADD 1 TO WS-PROG-NB(WS-PROG-IDX)
+           ELSE
+               IF WS-NB-PROGRAMMES >= 20
+                   DISPLAY "TABLE DES PROGRAMMES PLEINE (20) - "
+                       EXC-PROGRAMME " NON COMPTABILISE"
+               ELSE
+                   ADD 1 TO WS-NB-PROGRAMMES
+                   SET WS-PROG-IDX TO WS-NB-PROGRAMMES
+                   MOVE EXC-PROGRAMME TO WS-PROG-NOM(WS-PROG-IDX)
+                   MOVE 1 TO WS-PROG-NB(WS-PROG-IDX)
+               END-IF
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2200-LIRE-ANOMALIE : lit la prochaine anomalie d'EXCFILE    *
+      * -----------------------------------------------------------*
+       2200-LIRE-ANOMALIE.
+           READ EXCFILE INTO EXC-ENREG
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : imprime le total par programme et le total *
+      * général, puis ferme les fichiers                            *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           IF WS-EXC-OK
+               CLOSE EXCFILE
+           END-IF.
+
+           IF WS-RPT-OK
+               IF WS-NB-ANOMALIES-TOTAL = ZEROES
+                   WRITE EXCRPT-LIGNE FROM WS-LIGNE-AUCUNE-ANOMALIE
+               ELSE
+                   PERFORM 3100-IMPRIMER-TOTAL-PROGRAMME
+                       VARYING WS-PROG-IDX FROM 1 BY 1
+                       UNTIL WS-PROG-IDX > WS-NB-PROGRAMMES
+               END-IF
+
+               MOVE WS-NB-ANOMALIES-TOTAL TO TG-NB
+               WRITE EXCRPT-LIGNE FROM WS-LIGNE-TOTAL-GENERAL
+
+               CLOSE EXCRPT
+           END-IF.
+
+           DISPLAY "ANOMALIES CONSOLIDEES : " WS-NB-ANOMALIES-TOTAL.
+
+      * -----------------------------------------------------------*
+      * 3100-IMPRIMER-TOTAL-PROGRAMME : imprime le total d'un       *
+      * programme de la table des compteurs                         *
+      * -----------------------------------------------------------*
+       3100-IMPRIMER-TOTAL-PROGRAMME.
+           MOVE WS-PROG-NOM(WS-PROG-IDX) TO TP-PROGRAMME.
+           MOVE WS-PROG-NB(WS-PROG-IDX)  TO TP-NB.
+           WRITE EXCRPT-LIGNE FROM WS-LIGNE-TOTAL-PROGRAMME.
