@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Programme créé : utilitaire interactif qui
+      *                 regroupe ADD010/SUB010/MUL010/DIV010/SOLDE
+      *                 dans un seul menu, pour l'exploitation qui ne
+      *                 veut pas lancer chaque step à la main. Chaque
+      *                 choix invoque le module par CALL dynamique
+      *                 standard, comme FITCHK01/FOREX01/RPTHDR010.
+      * 2026-08-09  AG  Le menu appelait chaque module par CALL
+      *                 "SYSTEM" (lancement en sous-processus), parce
+      *                 qu'ADD010/SUB010/MUL010/DIV010/SOLDE se
+      *                 terminaient par STOP RUN et auraient donc
+      *                 arrêté tout le run unit du menu au premier
+      *                 choix. Les cinq se terminent désormais par
+      *                 GOBACK (ce qui ne change rien lancés seuls en
+      *                 step JCL), ce qui permet au menu de les
+      *                 appeler par CALL standard comme tout le reste
+      *                 de cet arbre.
+
+      * -------------------
+       ENVIRONMENT DIVISION.
+      * -------------------
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * -------------------
+       DATA DIVISION.
+      * -------------------
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CHOIX                    PIC X(01).
+           88  WS-CHOIX-ADD            VALUE "1".
+           88  WS-CHOIX-SUB            VALUE "2".
+           88  WS-CHOIX-MUL            VALUE "3".
+           88  WS-CHOIX-DIV            VALUE "4".
+           88  WS-CHOIX-SOLDE          VALUE "5".
+           88  WS-CHOIX-QUITTER        VALUE "0".
+           88  WS-CHOIX-VALIDE         VALUES "0" THRU "5".
+
+       01  WS-COMMANDE                 PIC X(40).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-AFFICHER-MENU UNTIL WS-CHOIX-QUITTER.
+
+           DISPLAY "FIN DU MENU".
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-AFFICHER-MENU : affiche le menu, saisit le choix et     *
+      * l'exécute                                                    *
+      * -----------------------------------------------------------*
+       1000-AFFICHER-MENU.
+           DISPLAY " ".
+           DISPLAY "====================================".
+           DISPLAY " 1 - CUMUL DES DEPOTS      (ADD010) ".
+           DISPLAY " 2 - ECART BUDGET/REEL     (SUB010) ".
+           DISPLAY " 3 - EXTENSION DE PRIX     (MUL010) ".
+           DISPLAY " 4 - MOYENNE DES RELEVES   (DIV010) ".
+           DISPLAY " 5 - SOLDE DU COMPTE       (SOLDE)  ".
+           DISPLAY " 0 - QUITTER ".
+           DISPLAY "====================================".
+           DISPLAY "VOTRE CHOIX : " WITH NO ADVANCING.
+           ACCEPT WS-CHOIX.
+
+           IF NOT WS-CHOIX-VALIDE
+               DISPLAY "CHOIX INVALIDE"
+           ELSE
+               PERFORM 2000-EXECUTER-CHOIX
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-EXECUTER-CHOIX : lance le module correspondant au       *
+      * choix comme un programme indépendant                        *
+      * -----------------------------------------------------------*
+       2000-EXECUTER-CHOIX.
+           EVALUATE TRUE
+               WHEN WS-CHOIX-ADD
+                   MOVE "ADD010" TO WS-COMMANDE
+                   PERFORM 2100-LANCER-PROGRAMME
+               WHEN WS-CHOIX-SUB
+                   MOVE "SUB010" TO WS-COMMANDE
+                   PERFORM 2100-LANCER-PROGRAMME
+               WHEN WS-CHOIX-MUL
+                   MOVE "MUL010" TO WS-COMMANDE
+                   PERFORM 2100-LANCER-PROGRAMME
+               WHEN WS-CHOIX-DIV
+                   MOVE "DIV010" TO WS-COMMANDE
+                   PERFORM 2100-LANCER-PROGRAMME
+               WHEN WS-CHOIX-SOLDE
+                   MOVE "SOLDE" TO WS-COMMANDE
+                   PERFORM 2100-LANCER-PROGRAMME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      * -----------------------------------------------------------*
+      * 2100-LANCER-PROGRAMME : appelle le module sélectionné par    *
+      * CALL dynamique standard ; le contrôle revient ici au GOBACK  *
+      * du module appelé                                             *
+      * -----------------------------------------------------------*
+       2100-LANCER-PROGRAMME.
+           CALL WS-COMMANDE.
