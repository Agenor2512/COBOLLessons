@@ -1,41 +1,413 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputInfo.
+       PROGRAM-ID. DIV010.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Ajout du calcul d'une moyenne sur tout un
+      *                 fichier de relevés (ex. nombre de mouvements
+      *                 par jour) : on cumule les relevés de LECFILE
+      *                 puis DIVIDE ... GIVING ... REMAINDER calcule
+      *                 la moyenne en signalant explicitement le
+      *                 reste au lieu de le perdre.
+      * 2026-08-09  AG  Ajout d'un mode de répartition (PARM "PRORATE")
+      *                 qui divise un montant de fonds commun à parts
+      *                 égales entre les employés de PERSFILE : le
+      *                 reste de la division, qui serait autrement
+      *                 perdu, est imputé au premier employé afin que
+      *                 le total réparti corresponde exactement au
+      *                 montant du fonds.
+      * 2026-08-09  AG  Le calcul de la moyenne est désormais tracé
+      *                 dans AUDITFIL (avant/après) - voir copy
+      *                 AUDITREC.
+      * 2026-08-09  AG  Chaque relevé lu est désormais pré-contrôlé
+      *                 par le sous-programme commun FITCHK01 avant
+      *                 d'être cumulé (voir ADD010 pour le même
+      *                 motif).
+      * 2026-08-09  AG  Un diviseur à zéro (aucun relevé, ou aucun
+      *                 employé en mode PRORATE) n'affiche plus
+      *                 seulement un message console : l'incident est
+      *                 désormais journalisé dans EXCFILE, comme
+      *                 SZERR010 le fait déjà pour les anomalies de
+      *                 taille.
+      * 2026-08-09  AG  PRORATFIL porte désormais un enregistrement
+      *                 d'en-tête et un enregistrement de fin de lot
+      *                 (copy CTLHDTR) encadrant les parts réparties,
+      *                 avec en fin de lot le nombre d'employés servis
+      *                 et le total réparti (qui doit recouper
+      *                 WS-FONDS-COMMUN).
+      * 2026-08-09  AG  Retrait du calcul de démonstration sur
+      *                 littéraux qui s'exécutait encore avant le
+      *                 calcul de la moyenne ; STOP RUN remplacé par
+      *                 GOBACK (branche PRORATE incluse) pour
+      *                 permettre l'appel par MENU010.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier des relevés à moyenner (ex. nombre de mouvements/jour)
+           SELECT LECFILE ASSIGN TO "LECFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEC-STATUS.
+
+      * Fichier maître des employés, utilisé pour la répartition
+      * d'un fonds commun (mode PRORATE)
+           SELECT PERSFILE ASSIGN TO "PERSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERS-STATUS.
+
+      * Fichier en sortie des parts réparties par employé
+           SELECT PRORATFIL ASSIGN TO "PRORATFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRO-STATUS.
+
+      * Piste d'audit avant/après du calcul de la moyenne
+           SELECT AUDITFIL ASSIGN TO "AUDITFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+      * Journal des exceptions (diviseur à zéro) - voir SZERR010
+           SELECT EXCFILE ASSIGN TO "EXCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  LECFILE
+           RECORD CONTAINS 07 CHARACTERS.
+       01  LEC-ENREG.
+           05  LEC-RELEVE              PIC 9(07).
+
+       FD  PERSFILE
+           RECORD CONTAINS 106 CHARACTERS.
+       01  PERSFILE-ENREG              PIC X(106).
+
+       FD  PRORATFIL
+           RECORD CONTAINS 18 CHARACTERS.
+       01  PRORATFIL-ENREG.
+           05  PRO-OUT-MATRICULE       PIC X(06).
+           05  PRO-OUT-PART            PIC S9(07)V9(02).
+       01  PRORATFIL-HDR               PIC X(18).
+       01  PRORATFIL-TRL               PIC X(20).
+
+       FD  AUDITFIL
+           RECORD CONTAINS 59 CHARACTERS.
+       01  AUDITFIL-ENREG              PIC X(59).
+
+       FD  EXCFILE
+           RECORD CONTAINS 99 CHARACTERS.
+       01  EXCFILE-ENREG               PIC X(99).
+
       * Déclaration de variables
       * Cette section se situe dans la DATA DIVISION
        WORKING-STORAGE SECTION.
 
-      * On définit 2 variables numériques de maximum 2 chiffres
-      * si il y a moins de 2 chiffres, les blancs sont remplacés par
-      * des 0
-       01  NUMBER1 PIC 9(2).
-       01  NUMBER2 PIC 9(2).
 
+      * Cumul des relevés lus, nombre de relevés, moyenne et reste
+       01  WS-TOTAL-RELEVES            PIC 9(09) VALUE ZEROES.
+       01  WS-NB-RELEVES               PIC 9(07) VALUE ZEROES.
+       01  WS-MOYENNE                  PIC 9(07) VALUE ZEROES.
+       01  WS-RESTE                    PIC 9(07) VALUE ZEROES.
+
+       01  WS-LEC-STATUS               PIC X(02).
+           88  WS-LEC-OK               VALUE "00".
+
+      * Enregistrement maître employé, pour la répartition du fonds
+       COPY PERSONNE.
+
+       01  WS-PERS-STATUS              PIC X(02).
+           88  WS-PERS-OK              VALUE "00".
+
+       01  WS-PRO-STATUS               PIC X(02).
+           88  WS-PRO-OK               VALUE "00".
+
+       01  WS-AUD-STATUS               PIC X(02).
+           88  WS-AUD-OK               VALUE "00".
+
+       01  WS-EXC-STATUS               PIC X(02).
+           88  WS-EXC-OK               VALUE "00".
+
+      * Zone de travail de la piste d'audit - voir copy AUDITREC
+       COPY AUDITREC.
+
+      * Zone du journal des exceptions - voir copy EXCREC
+       COPY EXCREC.
+
+      * Zone de travail de l'en-tête/fin de lot de PRORATFIL - voir
+      * copy CTLHDTR
+       COPY CTLHDTR.
+
+       01  WS-TOTAL-REPARTI            PIC 9(09)V9(02) VALUE ZEROES.
+
+       01  WS-SYS-AAAAMMJJ             PIC 9(08).
+       01  WS-SYS-HHMMSS               PIC 9(06).
+
+      * Zone de travail du pré-contrôle de taille de champ (sous-
+      * programme commun FITCHK01)
+       01  WS-MONTANT-PRECTL           PIC S9(09)V9(02).
+       01  WS-MAX-CHIFFRES             PIC 9(02).
+       01  WS-DEPASSEMENT              PIC X(01).
+           88  WS-TROP-GRAND           VALUE "O".
+
+      * Paramètre de ligne de commande sélectionnant le mode : absent
+      * ou quelconque = moyenne de LECFILE, "PRORATE" = répartition
+       01  WS-PARM-MODE                PIC X(10).
+           88  WS-MODE-PRORATE         VALUE "PRORATE".
+
+      * Fonds commun à répartir également entre les employés actifs
+       01  WS-FONDS-COMMUN             PIC 9(09)V9(02) VALUE 100000.00.
+
+       01  WS-NB-EMPLOYES              PIC 9(07) VALUE ZEROES.
+       01  WS-PART-BASE                PIC 9(07)V9(02) VALUE ZEROES.
+       01  WS-RESTE-PRORATA            PIC 9(07)V9(02) VALUE ZEROES.
+       01  WS-PREMIER-SWITCH           PIC X(01) VALUE "O".
+           88  WS-PREMIER-EMPLOYE      VALUE "O".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
 
        PROCEDURE DIVISION.
 
-           MOVE 6 TO NUMBER1.
-           MOVE 2 TO NUMBER2.
-
-      * Avec DIVIDE on divise des littéraux numériques ou des variables
-      * numériques
-      * Attention ! Le deuxième nombre devient le résultat
-      * On pourrait aussi utiliser GIVING pour assigner le résultat à
-      * une troisième variable
-
-      * Il existe une autre notation qui est :
-      *                      DIVIDE NUMBER1 INTO NUMBER2 
-      * où le deuxième nombre est aussi divisé par le premier *
-      * mais cette notation est moins facile à appréhender
-           DIVIDE NUMBER2 BY NUMBER1.
-       
-      
-      *---------------- Résultat ---------------*
-      *                   10
-           DISPLAY NUMBER2.
-
-           STOP RUN.
+           OPEN OUTPUT EXCFILE.
+           IF NOT WS-EXC-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR EXCFILE - STATUT "
+                   WS-EXC-STATUS
+           END-IF.
+
+           ACCEPT WS-PARM-MODE FROM COMMAND-LINE.
+           IF WS-MODE-PRORATE
+               PERFORM 5000-REPARTIR-FONDS
+               IF WS-EXC-OK
+                   CLOSE EXCFILE
+               END-IF
+               GOBACK
+           END-IF.
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-CUMULER-RELEVES UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-CALCULER-MOYENNE.
+
+           GOBACK.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre LECFILE et lit le premier relevé   *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT LECFILE.
+           IF NOT WS-LEC-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR LECFILE - STATUT "
+                   WS-LEC-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN EXTEND AUDITFIL.
+           IF NOT WS-AUD-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR AUDITFIL - STATUT "
+                   WS-AUD-STATUS
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-RELEVE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-CUMULER-RELEVES : cumule chaque relevé et compte le    *
+      * nombre de relevés lus                                       *
+      * -----------------------------------------------------------*
+       2000-CUMULER-RELEVES.
+           MOVE LEC-RELEVE TO WS-MONTANT-PRECTL.
+           MOVE 7 TO WS-MAX-CHIFFRES.
+           CALL "FITCHK01" USING WS-MONTANT-PRECTL, WS-MAX-CHIFFRES,
+               WS-DEPASSEMENT.
+
+           IF WS-TROP-GRAND
+               DISPLAY "RELEVE REJETE (TROP GRAND) : " LEC-RELEVE
+           ELSE
+               ADD LEC-RELEVE TO WS-TOTAL-RELEVES
+               ADD 1 TO WS-NB-RELEVES
+           END-IF.
+
+           PERFORM 2100-LIRE-RELEVE.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-RELEVE : lit le prochain relevé                   *
+      * -----------------------------------------------------------*
+       2100-LIRE-RELEVE.
+           READ LECFILE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3000-CALCULER-MOYENNE : ferme le fichier et calcule la      *
+      * moyenne des relevés, reste explicitement affiché            *
+      * -----------------------------------------------------------*
+       3000-CALCULER-MOYENNE.
+           CLOSE LECFILE.
+
+           IF WS-NB-RELEVES = ZEROES
+               DISPLAY "AUCUN RELEVE A TRAITER"
+               MOVE "WS-NB-RELEVES" TO EXC-CHAMP
+               MOVE "DIVISEUR A ZERO - AUCUNE MOYENNE CALCULEE"
+                   TO EXC-MESSAGE
+               MOVE ZEROES TO EXC-VALEUR1 EXC-VALEUR2
+               PERFORM 9000-JOURNALISER-ANOMALIE
+           ELSE
+               MOVE WS-MOYENNE TO AUDIT-AVANT
+
+               DIVIDE WS-TOTAL-RELEVES BY WS-NB-RELEVES
+                   GIVING WS-MOYENNE
+                   REMAINDER WS-RESTE
+
+               MOVE WS-MOYENNE TO AUDIT-APRES
+               PERFORM 3050-TRACER-AUDIT
+
+               DISPLAY "MOYENNE : " WS-MOYENNE
+               DISPLAY "RESTE   : " WS-RESTE
+           END-IF.
+
+           IF WS-AUD-OK
+               CLOSE AUDITFIL
+           END-IF.
+
+           IF WS-EXC-OK
+               CLOSE EXCFILE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 3050-TRACER-AUDIT : écrit l'état avant/après de la moyenne  *
+      * calculée dans AUDITFIL                                      *
+      * -----------------------------------------------------------*
+       3050-TRACER-AUDIT.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HEURE FROM TIME.
+           MOVE "DIV010"    TO AUDIT-PROGRAMME.
+           MOVE "WS-MOYENNE" TO AUDIT-CHAMP.
+
+           IF WS-AUD-OK
+               WRITE AUDITFIL-ENREG FROM AUDIT-ENREG
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 5000-REPARTIR-FONDS : répartit WS-FONDS-COMMUN à parts      *
+      * égales entre tous les employés de PERSFILE ; le reste de la *
+      * division est imputé au premier employé traité               *
+      * -----------------------------------------------------------*
+       5000-REPARTIR-FONDS.
+           PERFORM 5100-COMPTER-EMPLOYES.
+
+           IF WS-NB-EMPLOYES = ZEROES
+               DISPLAY "AUCUN EMPLOYE A TRAITER"
+               MOVE "WS-NB-EMPLOYES" TO EXC-CHAMP
+               MOVE "DIVISEUR A ZERO - AUCUNE PART REPARTIE"
+                   TO EXC-MESSAGE
+               MOVE ZEROES TO EXC-VALEUR1 EXC-VALEUR2
+               PERFORM 9000-JOURNALISER-ANOMALIE
+           ELSE
+               DIVIDE WS-FONDS-COMMUN BY WS-NB-EMPLOYES
+                   GIVING WS-PART-BASE
+                   REMAINDER WS-RESTE-PRORATA
+
+               PERFORM 5200-ECRIRE-PARTS
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 5100-COMPTER-EMPLOYES : dénombre les employés de PERSFILE   *
+      * -----------------------------------------------------------*
+       5100-COMPTER-EMPLOYES.
+           MOVE "N" TO WS-EOF-SWITCH.
+           OPEN INPUT PERSFILE.
+           IF NOT WS-PERS-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR PERSFILE - STATUT "
+                   WS-PERS-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           PERFORM UNTIL WS-FIN-FICHIER
+               READ PERSFILE INTO PERSONNE
+                   AT END
+                       SET WS-FIN-FICHIER TO TRUE
+                   NOT AT END
+                       IF PERSONNE-ACTIF
+                           ADD 1 TO WS-NB-EMPLOYES
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE PERSFILE.
+
+      * -----------------------------------------------------------*
+      * 5200-ECRIRE-PARTS : relit PERSFILE et écrit la part de      *
+      * chaque employé dans PRORATFIL, reste inclus sur le premier  *
+      * -----------------------------------------------------------*
+       5200-ECRIRE-PARTS.
+           MOVE "N" TO WS-EOF-SWITCH.
+           SET WS-PREMIER-EMPLOYE TO TRUE.
+
+           OPEN INPUT PERSFILE.
+           OPEN OUTPUT PRORATFIL.
+
+           MOVE "EN"    TO CTLHDR-TYPE
+           MOVE "DIV010" TO CTLHDR-PROGRAMME
+           ACCEPT CTLHDR-DATE FROM DATE YYYYMMDD
+           WRITE PRORATFIL-HDR FROM CTLHDR-ENREG
+
+           PERFORM UNTIL WS-FIN-FICHIER
+               READ PERSFILE INTO PERSONNE
+                   AT END
+                       SET WS-FIN-FICHIER TO TRUE
+                   NOT AT END
+                       IF PERSONNE-ACTIF
+                           PERFORM 5300-CALCULER-ET-ECRIRE-PART
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE "FN"               TO CTLTRL-TYPE
+           MOVE WS-NB-EMPLOYES     TO CTLTRL-NB-ENREG
+           MOVE WS-TOTAL-REPARTI   TO CTLTRL-TOTAL-CTL
+           WRITE PRORATFIL-TRL FROM CTLTRL-ENREG
+
+           CLOSE PERSFILE.
+           CLOSE PRORATFIL.
+
+      * -----------------------------------------------------------*
+      * 5300-CALCULER-ET-ECRIRE-PART : ajoute le reste de la        *
+      * division au premier employé, puis écrit l'enregistrement    *
+      * -----------------------------------------------------------*
+       5300-CALCULER-ET-ECRIRE-PART.
+           MOVE PERSONNE-MATRICULE TO PRO-OUT-MATRICULE.
+           MOVE WS-PART-BASE       TO PRO-OUT-PART.
+
+           IF WS-PREMIER-EMPLOYE
+               ADD WS-RESTE-PRORATA TO PRO-OUT-PART
+               MOVE "N" TO WS-PREMIER-SWITCH
+           END-IF.
+
+           WRITE PRORATFIL-ENREG.
+           ADD PRO-OUT-PART TO WS-TOTAL-REPARTI.
+
+      * -----------------------------------------------------------*
+      * 9000-JOURNALISER-ANOMALIE : écrit un incident de diviseur à  *
+      * zéro dans EXCFILE.  EXC-CHAMP/EXC-VALEUR1/EXC-VALEUR2/       *
+      * EXC-MESSAGE sont déjà renseignés par l'appelant.             *
+      * -----------------------------------------------------------*
+       9000-JOURNALISER-ANOMALIE.
+           ACCEPT WS-SYS-AAAAMMJJ FROM DATE YYYYMMDD.
+           ACCEPT WS-SYS-HHMMSS FROM TIME.
+
+           MOVE WS-SYS-AAAAMMJJ(1:4) TO EXC-DATE-AAAA.
+           MOVE WS-SYS-AAAAMMJJ(5:2) TO EXC-DATE-MM.
+           MOVE WS-SYS-AAAAMMJJ(7:2) TO EXC-DATE-JJ.
+           MOVE WS-SYS-HHMMSS(1:2)   TO EXC-HEURE-HH.
+           MOVE WS-SYS-HHMMSS(3:2)   TO EXC-HEURE-MN.
+           MOVE WS-SYS-HHMMSS(5:2)   TO EXC-HEURE-SS.
+
+           MOVE "DIV010" TO EXC-PROGRAMME.
+
+           IF WS-EXC-OK
+               WRITE EXCFILE-ENREG FROM EXC-ENREG
+           END-IF.
