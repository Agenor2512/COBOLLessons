@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FITCHK01.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Création : sous-programme commun de pré-
+      *                 contrôle de taille de champ, appelé par
+      *                 ADD010/SUB010/MUL010/DIV010 avant chaque
+      *                 calcul pour détecter un champ lu en entrée
+      *                 qui dépasserait le nombre de chiffres attendu,
+      *                 plutôt que de laisser le calcul déclencher un
+      *                 ON SIZE ERROR imprévisible plus loin.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * Table des limites (10**n - 1) indexée par nombre de chiffres
+       01  WS-LIMITES-TABLE.
+           05  FILLER                  PIC 9(09) VALUE 9.
+           05  FILLER                  PIC 9(09) VALUE 99.
+           05  FILLER                  PIC 9(09) VALUE 999.
+           05  FILLER                  PIC 9(09) VALUE 9999.
+           05  FILLER                  PIC 9(09) VALUE 99999.
+           05  FILLER                  PIC 9(09) VALUE 999999.
+           05  FILLER                  PIC 9(09) VALUE 9999999.
+           05  FILLER                  PIC 9(09) VALUE 99999999.
+           05  FILLER                  PIC 9(09) VALUE 999999999.
+       01  WS-LIMITES REDEFINES WS-LIMITES-TABLE
+                                       PIC 9(09) OCCURS 9 TIMES.
+
+      * Partie entière uniquement : le nombre de chiffres attendu ne
+      * porte que sur la partie entière, les décimales ne comptent
+      * pas dans la largeur et ne doivent donc pas entrer dans la
+      * comparaison avec WS-LIMITES (qui est elle aussi entière)
+       01  WS-MONTANT-ABS              PIC 9(09).
+
+       LINKAGE SECTION.
+
+      * Valeur à pré-contrôler
+       01  LK-MONTANT                  PIC S9(09)V9(02).
+
+      * Nombre maximum de chiffres entiers attendu (1 à 9)
+       01  LK-MAX-CHIFFRES             PIC 9(02).
+
+      * Restitué à "O" si LK-MONTANT dépasse LK-MAX-CHIFFRES chiffres
+       01  LK-DEPASSEMENT              PIC X(01).
+           88  LK-OK                   VALUE "N".
+           88  LK-TROP-GRAND           VALUE "O".
+
+       PROCEDURE DIVISION USING LK-MONTANT LK-MAX-CHIFFRES
+                                 LK-DEPASSEMENT.
+
+           SET LK-OK TO TRUE.
+
+           IF LK-MONTANT < ZEROES
+               COMPUTE WS-MONTANT-ABS = LK-MONTANT * -1
+           ELSE
+               MOVE LK-MONTANT TO WS-MONTANT-ABS
+           END-IF.
+
+           IF WS-MONTANT-ABS > WS-LIMITES(LK-MAX-CHIFFRES)
+               SET LK-TROP-GRAND TO TRUE
+           END-IF.
+
+           GOBACK.
