@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVAGE01.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Programme créé : lit les factures ouvertes
+      *                 (INVFILE) et imprime un état de balance
+      *                 âgée, classant chaque facture dans une
+      *                 tranche (0-30, 31-60, 61-90, 91 et plus)
+      *                 selon son ancienneté par rapport à la date
+      *                 du jour, avec un total par tranche.
+      * 2026-08-09  AG  La ligne de titre est désormais mise en forme
+      *                 par le sous-programme commun RPTHDR010 (titre,
+      *                 date, page), comme les autres états.
+
+      * -------------------
+       ENVIRONMENT DIVISION.
+      * -------------------
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier des factures ouvertes (numéro, date, montant)
+           SELECT INVFILE ASSIGN TO "INVFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INV-STATUS.
+
+      * Etat de balance âgée imprimé
+           SELECT AGEFILE ASSIGN TO "AGEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AGE-STATUS.
+
+      * -------------------
+       DATA DIVISION.
+      * -------------------
+
+       FILE SECTION.
+       FD  INVFILE
+           RECORD CONTAINS 25 CHARACTERS.
+       01  INV-LIGNE-ENREG.
+           05  INV-NUMERO              PIC X(08).
+           05  INV-DATE.
+               10  INV-DATE-AAAA       PIC 9(04).
+               10  INV-DATE-MM         PIC 9(02).
+               10  INV-DATE-JJ         PIC 9(02).
+           05  INV-MONTANT             PIC 9(07)V9(02).
+
+       FD  AGEFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AGEFILE-LIGNE               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-INV-STATUS               PIC X(02).
+           88  WS-INV-OK               VALUE "00".
+       01  WS-AGE-STATUS                PIC X(02).
+           88  WS-AGE-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+       01  WS-DATE-JOUR.
+           05  WS-JOUR-AAAA            PIC 9(04).
+           05  WS-JOUR-MM              PIC 9(02).
+           05  WS-JOUR-JJ              PIC 9(02).
+
+      * Ancienneté exprimée en "jours 30/360" - pas de FUNCTION
+      * intrinsèque disponible dans ce contexte, on se contente donc
+      * d'une approximation calendaire à 30 jours par mois, suffisante
+      * pour classer une facture dans sa tranche de balance âgée
+       01  WS-JOURS-FACTURE            PIC 9(07).
+       01  WS-JOURS-AUJOURDHUI         PIC 9(07).
+       01  WS-NB-JOURS-ANCIENNETE      PIC S9(07).
+
+       01  WS-TRANCHE                  PIC 9(01).
+           88  WS-TRANCHE-0-30         VALUE 1.
+           88  WS-TRANCHE-31-60        VALUE 2.
+           88  WS-TRANCHE-61-90        VALUE 3.
+           88  WS-TRANCHE-91-PLUS      VALUE 4.
+
+       01  WS-TOTAUX-TRANCHES.
+           05  WS-TOTAL-0-30           PIC 9(09)V9(02) VALUE ZEROES.
+           05  WS-TOTAL-31-60          PIC 9(09)V9(02) VALUE ZEROES.
+           05  WS-TOTAL-61-90          PIC 9(09)V9(02) VALUE ZEROES.
+           05  WS-TOTAL-91-PLUS        PIC 9(09)V9(02) VALUE ZEROES.
+
+      * Ligne de titre mise en forme par le sous-programme commun
+      * RPTHDR010 (titre, date du jour, numéro de page) - cet état
+      * tient sur une seule page
+       01  WS-LIGNE-ENTETE-1           PIC X(80).
+       01  WS-TITRE-RAPPORT            PIC X(40)
+               VALUE "BALANCE AGEE DES FACTURES".
+       01  WS-NO-PAGE                  PIC 9(03) VALUE 1.
+
+       01  WS-LIGNE-ENTETE-2.
+           05  FILLER             PIC X(08) VALUE "FACTURE".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(10) VALUE "DATE".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(12) VALUE "MONTANT".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FILLER             PIC X(10) VALUE "TRANCHE".
+
+       01  WS-LIGNE-DETAIL.
+           05  DET-NUMERO         PIC X(08).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DET-DATE           PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DET-MONTANT        PIC -(07)9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DET-TRANCHE        PIC X(10).
+
+       01  WS-LIGNE-TOTAL-TRANCHE.
+           05  FILLER             PIC X(18) VALUE SPACES.
+           05  TT-LIBELLE         PIC X(10).
+           05  TT-MONTANT         PIC -(07)9.99.
+           05  FILLER             PIC X(45) VALUE SPACES.
+
+      * -------------------
+       PROCEDURE DIVISION.
+      * -------------------
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-CLASSER-FACTURES UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-TERMINER.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre les fichiers et fige la date du    *
+      * jour servant de référence pour le calcul d'ancienneté        *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT INVFILE.
+           IF NOT WS-INV-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR INVFILE - STATUT "
+                   WS-INV-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           OPEN OUTPUT AGEFILE.
+           IF NOT WS-AGE-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR AGEFILE - STATUT "
+                   WS-AGE-STATUS
+           END-IF.
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+           COMPUTE WS-JOURS-AUJOURDHUI =
+               (WS-JOUR-AAAA * 360) + (WS-JOUR-MM * 30) + WS-JOUR-JJ.
+
+           CALL "RPTHDR010" USING WS-TITRE-RAPPORT, WS-NO-PAGE,
+               WS-LIGNE-ENTETE-1.
+
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-ENTETE-1.
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-ENTETE-2.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-FACTURE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-CLASSER-FACTURES : calcule l'ancienneté de chaque       *
+      * facture, la classe dans sa tranche et imprime le détail      *
+      * -----------------------------------------------------------*
+       2000-CLASSER-FACTURES.
+           COMPUTE WS-JOURS-FACTURE =
+               (INV-DATE-AAAA * 360) + (INV-DATE-MM * 30)
+               + INV-DATE-JJ.
+           COMPUTE WS-NB-JOURS-ANCIENNETE =
+               WS-JOURS-AUJOURDHUI - WS-JOURS-FACTURE.
+
+           EVALUATE TRUE
+               WHEN WS-NB-JOURS-ANCIENNETE NOT > 30
+                   SET WS-TRANCHE-0-30 TO TRUE
+                   ADD INV-MONTANT TO WS-TOTAL-0-30
+                   MOVE "0-30 JOURS" TO DET-TRANCHE
+               WHEN WS-NB-JOURS-ANCIENNETE NOT > 60
+                   SET WS-TRANCHE-31-60 TO TRUE
+                   ADD INV-MONTANT TO WS-TOTAL-31-60
+                   MOVE "31-60 JRS" TO DET-TRANCHE
+               WHEN WS-NB-JOURS-ANCIENNETE NOT > 90
+                   SET WS-TRANCHE-61-90 TO TRUE
+                   ADD INV-MONTANT TO WS-TOTAL-61-90
+                   MOVE "61-90 JRS" TO DET-TRANCHE
+               WHEN OTHER
+                   SET WS-TRANCHE-91-PLUS TO TRUE
+                   ADD INV-MONTANT TO WS-TOTAL-91-PLUS
+                   MOVE "91+ JOURS" TO DET-TRANCHE
+           END-EVALUATE.
+
+           MOVE INV-NUMERO  TO DET-NUMERO.
+           MOVE INV-DATE-AAAA TO DET-DATE(1:4).
+           MOVE "-"           TO DET-DATE(5:1).
+           MOVE INV-DATE-MM   TO DET-DATE(6:2).
+           MOVE "-"           TO DET-DATE(8:1).
+           MOVE INV-DATE-JJ   TO DET-DATE(9:2).
+           MOVE INV-MONTANT   TO DET-MONTANT.
+
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-DETAIL.
+
+           PERFORM 2100-LIRE-FACTURE.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-FACTURE : lit la prochaine facture ouverte         *
+      * -----------------------------------------------------------*
+       2100-LIRE-FACTURE.
+           READ INVFILE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : imprime le total de chaque tranche et ferme  *
+      * les fichiers                                                 *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           MOVE "0-30 JOURS"  TO TT-LIBELLE.
+           MOVE WS-TOTAL-0-30 TO TT-MONTANT.
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-TOTAL-TRANCHE.
+
+           MOVE "31-60 JRS"    TO TT-LIBELLE.
+           MOVE WS-TOTAL-31-60 TO TT-MONTANT.
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-TOTAL-TRANCHE.
+
+           MOVE "61-90 JRS"    TO TT-LIBELLE.
+           MOVE WS-TOTAL-61-90 TO TT-MONTANT.
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-TOTAL-TRANCHE.
+
+           MOVE "91+ JOURS"      TO TT-LIBELLE.
+           MOVE WS-TOTAL-91-PLUS TO TT-MONTANT.
+           WRITE AGEFILE-LIGNE FROM WS-LIGNE-TOTAL-TRANCHE.
+
+           CLOSE INVFILE.
+           IF WS-AGE-OK
+               CLOSE AGEFILE
+           END-IF.
