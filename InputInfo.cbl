@@ -1,29 +1,154 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. InputInfo.
+       PROGRAM-ID. INPINFO.
        AUTHOR. Agenor.
-       
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  L'ACCEPT ne se contente plus d'un message de
+      *                 bienvenue : le nom saisi sert désormais de
+      *                 clé de recherche dans le fichier maître des
+      *                 employés (PERSFILE) et on affiche la fiche
+      *                 trouvée (matricule, service, statut, solde).
+      *                 Ancien PROGRAM-ID InputInfo renommé INPINFO
+      *                 pour éviter la collision avec les autres
+      *                 modules arithmétiques (voir copy NUMPAIR).
+      * 2026-08-09  AG  La saisie du nom n'est plus tronquée en
+      *                 silence : elle est acceptée dans une zone plus
+      *                 large et, si elle dépasse 12 caractères,
+      *                 l'opérateur est reprompté au lieu de voir son
+      *                 nom coupé.
+      * 2026-08-09  AG  Ajout d'un mode batch : si un nom est fourni
+      *                 en paramètre de ligne de commande, il est
+      *                 utilisé directement et l'ACCEPT interactif est
+      *                 sauté, pour permettre l'exécution en lot
+      *                 (JCL PARM=).
+      * 2026-08-09  AG  La recherche se fait désormais par accès direct
+      *                 sur PERSFILE-IDX (clé PERSONNE1, rechargé par
+      *                 PERSMNT1 à chaque fusion) au lieu d'un parcours
+      *                 séquentiel complet de PERSFILE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier maître des employés, accédé directement par nom
+      * (PERSONNE1), rechargé en entier par PERSMNT1 à chaque fusion
+           SELECT PERSFILE-IDX ASSIGN TO "PERSFILE-IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PIDX-NOM
+               FILE STATUS IS WS-PERS-STATUS.
 
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  PERSFILE-IDX.
+       01  PERSFILE-IDX-ENREG.
+           05  PIDX-NOM                PIC X(12).
+           05  PIDX-RESTE              PIC X(94).
+
       * Déclaration de variables
       * Cette section se situe dans la DATA DIVISION
        WORKING-STORAGE SECTION.
 
-      * Une variable est toujours déclarée avec un numéro de niveau 
-      * hiérarchique puis par son nom, son type (ici alphanumérique 
+      * Une variable est toujours déclarée avec un numéro de niveau
+      * hiérarchique puis par son nom, son type (ici alphanumérique
       * PIC X suivi du nombre de caractères maximum)
-      * Si plus de caractères sont entrés, la donnée sera tronquée
+      * Si plus de caractères sont entrés, l'opérateur est reprompté
+      * (voir 0500-SAISIR-NOM) au lieu d'être tronqué en silence
        01  WS-NAME PIC X(12).
 
+      * Zone de saisie large, utilisée pour détecter un nom trop long
+      * avant de le transférer dans WS-NAME
+       01  WS-NAME-SAISIE PIC X(40).
+
+       01  WS-NOM-VALIDE-SWITCH        PIC X(01) VALUE "N".
+           88  WS-NOM-VALIDE           VALUE "O".
+
+      * Enregistrement maître employé lu depuis PERSFILE
+       COPY PERSONNE.
+
+       01  WS-PERS-STATUS              PIC X(02).
+           88  WS-PERS-OK              VALUE "00".
+           88  WS-PERS-EOF             VALUE "10".
+
+       01  WS-TROUVE-SWITCH            PIC X(01) VALUE "N".
+           88  WS-TROUVE               VALUE "O".
+
+      * Paramètre de ligne de commande : nom fourni en mode batch,
+      * sinon l'opérateur est interrogé interactivement
+       01  WS-PARM-NOM                 PIC X(40).
+
        PROCEDURE DIVISION.
 
+           ACCEPT WS-PARM-NOM FROM COMMAND-LINE.
+
+           IF WS-PARM-NOM = SPACES
+               PERFORM 0500-SAISIR-NOM UNTIL WS-NOM-VALIDE
+           ELSE
+               MOVE WS-PARM-NOM(1:12) TO WS-NAME
+           END-IF.
+
+           PERFORM 1000-RECHERCHER-PERSONNE.
+
+           IF WS-TROUVE
+               PERFORM 2000-AFFICHER-FICHE
+           ELSE
+               DISPLAY 'Okay, ' WS-NAME
+               DISPLAY 'No master record found for this name.'
+           END-IF.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 0500-SAISIR-NOM : accepte le nom dans une zone large et le   *
+      * rejette (avec reprompt) s'il dépasse les 12 caractères de   *
+      * WS-NAME, au lieu de le tronquer silencieusement              *
+      * -----------------------------------------------------------*
+       0500-SAISIR-NOM.
            DISPLAY 'Welcome ! What is your name ?'.
-           
+
       * ACCEPT permet de prendre une entrée utilisateur
-           ACCEPT WS-NAME.
+           MOVE SPACES TO WS-NAME-SAISIE.
+           ACCEPT WS-NAME-SAISIE.
 
-           DISPLAY 'Okay, ' WS-NAME 
-           DISPLAY 'We are happy to work with you'.
+           IF WS-NAME-SAISIE(13:28) NOT = SPACES
+               DISPLAY 'Sorry, that name is too long (max 12).'
+               DISPLAY 'Please re-enter your name.'
+           ELSE
+               MOVE WS-NAME-SAISIE(1:12) TO WS-NAME
+               SET WS-NOM-VALIDE TO TRUE
+           END-IF.
 
-           STOP RUN.
-           
\ No newline at end of file
+      * -----------------------------------------------------------*
+      * 1000-RECHERCHER-PERSONNE : accès direct à PERSFILE-IDX par   *
+      * le nom saisi (PERSONNE1), sans parcours séquentiel           *
+      * -----------------------------------------------------------*
+       1000-RECHERCHER-PERSONNE.
+           OPEN INPUT PERSFILE-IDX.
+           IF NOT WS-PERS-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR PERSFILE-IDX - STATUT "
+                   WS-PERS-STATUS
+           ELSE
+               MOVE WS-NAME TO PIDX-NOM
+               READ PERSFILE-IDX INTO PERSONNE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET WS-TROUVE TO TRUE
+               END-READ
+               CLOSE PERSFILE-IDX
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-AFFICHER-FICHE : affiche la fiche employé trouvée      *
+      * -----------------------------------------------------------*
+       2000-AFFICHER-FICHE.
+           DISPLAY 'Okay, ' WS-NAME
+           DISPLAY 'We are happy to work with you'.
+           DISPLAY 'MATRICULE : ' PERSONNE-MATRICULE.
+           DISPLAY 'SERVICE   : ' PERSONNE-SERVICE.
+           DISPLAY 'STATUT    : ' PERSONNE-STATUT.
+           DISPLAY 'SOLDE CPT : ' PERSONNE-SOLDE-CPT.
+           DISPLAY 'SALAIRE   : ' PERSONNE-SALAIRE.
