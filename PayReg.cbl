@@ -0,0 +1,358 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Programme créé : imprime l'état de paie
+      *                 (registre de paie) à partir du fichier maître
+      *                 des employés (PERSFILE), avec en-têtes de
+      *                 page, saut de page et total général.
+      * 2026-08-09  AG  Le salaire est désormais aussi imprimé converti
+      *                 en euros (PERSONNE-DEVISE), via le sous-
+      *                 programme commun FOREX01 et sa table de taux.
+      * 2026-08-09  AG  Ajout du cumul annuel du salaire par employé :
+      *                 l'ancien cumul (YTDFILE) est chargé en table au
+      *                 démarrage, mis à jour pour chaque employé
+      *                 traité et réécrit en entier dans YTDFILE-NEW
+      *                 (YTDFILE n'a pas de REWRITE en LINE SEQUENTIAL,
+      *                 même principe de nouvelle génération que
+      *                 PERSMNT1 pour PERSFILE-NEW). Le cumul mis à
+      *                 jour est imprimé sur chaque ligne du registre.
+      * 2026-08-09  AG  La ligne de titre de chaque page est désormais
+      *                 mise en forme par le sous-programme commun
+      *                 RPTHDR010 (titre, date, page), comme les autres
+      *                 états de ce système.
+
+      * -------------------
+       ENVIRONMENT DIVISION.
+      * -------------------
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Fichier maître des employés (matricule, nom, salaire)
+           SELECT PERSFILE ASSIGN TO "PERSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PERS-STATUS.
+
+      * Registre de paie imprimé
+           SELECT RPTFILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      * Cumul annuel du salaire par employé, généré par le run
+      * précédent (absent au premier run)
+           SELECT YTDFILE ASSIGN TO "YTDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+      * Nouvelle génération du cumul annuel, après mise à jour
+           SELECT YTDFILE-NEW ASSIGN TO "YTDFILE-NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTDN-STATUS.
+
+      * -------------------
+       DATA DIVISION.
+      * -------------------
+
+       FILE SECTION.
+       FD  PERSFILE
+           RECORD CONTAINS 106 CHARACTERS.
+       01  PERSFILE-ENREG              PIC X(106).
+
+       FD  RPTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPTFILE-LIGNE               PIC X(80).
+
+       FD  YTDFILE
+           RECORD CONTAINS 15 CHARACTERS.
+       01  YTDFILE-ENREG.
+           05  YTD-IN-MATRICULE        PIC X(06).
+           05  YTD-IN-CUMUL-SALAIRE    PIC S9(07)V9(02).
+
+       FD  YTDFILE-NEW
+           RECORD CONTAINS 15 CHARACTERS.
+       01  YTDFILE-NEW-ENREG.
+           05  YTD-OUT-MATRICULE       PIC X(06).
+           05  YTD-OUT-CUMUL-SALAIRE   PIC S9(07)V9(02).
+
+       WORKING-STORAGE SECTION.
+
+      * Enregistrement maître employé - voir copy PERSONNE
+       COPY PERSONNE.
+
+       01  WS-PERS-STATUS              PIC X(02).
+           88  WS-PERS-OK              VALUE "00".
+       01  WS-RPT-STATUS               PIC X(02).
+           88  WS-RPT-OK               VALUE "00".
+
+       01  WS-YTD-STATUS               PIC X(02).
+           88  WS-YTD-OK               VALUE "00".
+       01  WS-YTDN-STATUS              PIC X(02).
+           88  WS-YTDN-OK              VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+       01  WS-YTD-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-YTD-FIN-FICHIER      VALUE "O".
+
+      * Table du cumul annuel, chargée depuis YTDFILE au démarrage et
+      * réécrite en totalité dans YTDFILE-NEW une fois mise à jour
+       01  WS-YTD-TABLE.
+           05  WS-YTD-ENTREE OCCURS 200 TIMES
+                   INDEXED BY WS-YTD-IDX.
+               10  WS-YTD-MATRICULE    PIC X(06).
+               10  WS-YTD-CUMUL        PIC S9(07)V9(02).
+       01  WS-NB-YTD                   PIC 9(03) VALUE ZEROES.
+
+       01  WS-YTD-TROUVE-SWITCH        PIC X(01) VALUE "N".
+           88  WS-YTD-TROUVE           VALUE "O".
+
+      * Salaire converti en euros par le sous-programme commun FOREX01
+       01  WS-SALAIRE-EUR              PIC S9(07)V9(02).
+
+      * Zone de travail au format attendu par FOREX01 (LK-MONTANT) -
+      * PERSONNE-SALAIRE est plus court et ne peut pas être passé
+      * directement sans déborder sur le champ suivant
+       01  WS-SALAIRE-PRECTL           PIC S9(07)V9(02).
+
+       01  WS-NO-PAGE                  PIC 9(03) VALUE ZEROES.
+       01  WS-NB-LIGNES-PAGE           PIC 9(02) VALUE ZEROES.
+       01  WS-MAX-LIGNES-PAGE          PIC 9(02) VALUE 20.
+
+       01  WS-TOTAL-GENERAL            PIC S9(07)V9(02) VALUE ZEROES.
+
+      * Ligne de titre mise en forme par le sous-programme commun
+      * RPTHDR010 (titre, date du jour, numéro de page)
+       01  WS-LIGNE-ENTETE-1           PIC X(80).
+       01  WS-TITRE-RAPPORT            PIC X(40)
+               VALUE "REGISTRE DE PAIE".
+
+       01  WS-LIGNE-ENTETE-2.
+           05  FILLER            PIC X(08) VALUE "MATRIC.".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "NOM".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "PRENOM".
+           05  FILLER            PIC X(06) VALUE SPACES.
+           05  FILLER            PIC X(08) VALUE "SALAIRE".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(03) VALUE "DEV".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "SALAIRE EUR".
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "CUMUL ANNUEL".
+
+       01  WS-LIGNE-DETAIL.
+           05  DL-MATRICULE      PIC X(08).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  DL-NOM            PIC X(12).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  DL-PRENOM         PIC X(12).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  DL-SALAIRE        PIC -(06)9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  DL-DEVISE         PIC X(03).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  DL-SALAIRE-EUR    PIC -(06)9.99.
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  DL-CUMUL-YTD      PIC -(07)9.99.
+
+       01  WS-LIGNE-TOTAL.
+           05  FILLER            PIC X(21) VALUE "TOTAL GENERAL PAIE :".
+           05  TL-TOTAL          PIC -(08)9.99.
+
+      * -------------------
+       PROCEDURE DIVISION.
+      * -------------------
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-IMPRIMER-EMPLOYES UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-TERMINER.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : ouvre les fichiers et imprime la         *
+      * première page                                               *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           OPEN INPUT PERSFILE.
+           OPEN OUTPUT RPTFILE.
+
+           IF NOT WS-PERS-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR PERSFILE - STATUT "
+                   WS-PERS-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           PERFORM 0500-CHARGER-YTD.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-EMPLOYE
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 0500-CHARGER-YTD : charge le cumul annuel du run précédent   *
+      * en table ; absent au premier run, la table reste vide        *
+      * -----------------------------------------------------------*
+       0500-CHARGER-YTD.
+           OPEN INPUT YTDFILE.
+           IF WS-YTD-OK
+               PERFORM 0510-LIRE-YTD
+               PERFORM 0520-STOCKER-YTD UNTIL WS-YTD-FIN-FICHIER
+               CLOSE YTDFILE
+           ELSE
+               DISPLAY "PAS DE CUMUL ANNUEL ANTERIEUR - DEPART A ZERO"
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 0510-LIRE-YTD : lit le prochain enregistrement de cumul      *
+      * annuel                                                       *
+      * -----------------------------------------------------------*
+       0510-LIRE-YTD.
+           READ YTDFILE
+               AT END
+                   SET WS-YTD-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 0520-STOCKER-YTD : place l'enregistrement de cumul annuel    *
+      * courant dans la table et lit le suivant                      *
+      * -----------------------------------------------------------*
+       0520-STOCKER-YTD.
+           ADD 1 TO WS-NB-YTD.
+           MOVE YTD-IN-MATRICULE     TO WS-YTD-MATRICULE(WS-NB-YTD).
+           MOVE YTD-IN-CUMUL-SALAIRE TO WS-YTD-CUMUL(WS-NB-YTD).
+
+           PERFORM 0510-LIRE-YTD.
+
+      * -----------------------------------------------------------*
+      * 2000-IMPRIMER-EMPLOYES : imprime une ligne par employé,     *
+      * gère les sauts de page et cumule le total général           *
+      * -----------------------------------------------------------*
+       2000-IMPRIMER-EMPLOYES.
+           IF WS-NB-LIGNES-PAGE = ZEROES OR
+              WS-NB-LIGNES-PAGE >= WS-MAX-LIGNES-PAGE
+               PERFORM 2200-IMPRIMER-ENTETE
+           END-IF.
+
+           PERFORM 2150-MAJ-CUMUL-YTD.
+
+           MOVE PERSONNE-SALAIRE TO WS-SALAIRE-PRECTL.
+           CALL "FOREX01" USING PERSONNE-DEVISE, WS-SALAIRE-PRECTL,
+               WS-SALAIRE-EUR.
+
+           MOVE PERSONNE-MATRICULE TO DL-MATRICULE.
+           MOVE PERSONNE1          TO DL-NOM.
+           MOVE PERSONNE2          TO DL-PRENOM.
+           MOVE PERSONNE-SALAIRE   TO DL-SALAIRE.
+           MOVE PERSONNE-DEVISE    TO DL-DEVISE.
+           MOVE WS-SALAIRE-EUR     TO DL-SALAIRE-EUR.
+           MOVE WS-YTD-CUMUL(WS-YTD-IDX) TO DL-CUMUL-YTD.
+
+           WRITE RPTFILE-LIGNE FROM WS-LIGNE-DETAIL.
+           ADD 1 TO WS-NB-LIGNES-PAGE.
+
+           ADD PERSONNE-SALAIRE TO WS-TOTAL-GENERAL.
+
+           PERFORM 2100-LIRE-EMPLOYE.
+
+      * -----------------------------------------------------------*
+      * 2150-MAJ-CUMUL-YTD : recherche l'employé courant dans la     *
+      * table du cumul annuel et l'ajoute au salaire du jour ; s'il   *
+      * n'y figure pas encore, une nouvelle entrée est créée          *
+      * -----------------------------------------------------------*
+       2150-MAJ-CUMUL-YTD.
+           MOVE "N" TO WS-YTD-TROUVE-SWITCH.
+
+           IF WS-NB-YTD > ZEROES
+               SET WS-YTD-IDX TO 1
+               SEARCH WS-YTD-ENTREE
+                   AT END
+                       CONTINUE
+                   WHEN WS-YTD-MATRICULE(WS-YTD-IDX) =
+                        PERSONNE-MATRICULE
+                       MOVE "O" TO WS-YTD-TROUVE-SWITCH
+               END-SEARCH
+           END-IF.
+
+           IF WS-YTD-TROUVE
+               ADD PERSONNE-SALAIRE TO WS-YTD-CUMUL(WS-YTD-IDX)
+           ELSE
+               IF WS-NB-YTD >= 200
+                   DISPLAY "TABLE DU CUMUL ANNUEL PLEINE (200) - "
+                       PERSONNE-MATRICULE " NON SUIVI"
+               ELSE
+                   ADD 1 TO WS-NB-YTD
+                   SET WS-YTD-IDX TO WS-NB-YTD
+                   MOVE PERSONNE-MATRICULE TO
+                       WS-YTD-MATRICULE(WS-YTD-IDX)
+                   MOVE PERSONNE-SALAIRE TO
+                       WS-YTD-CUMUL(WS-YTD-IDX)
+               END-IF
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-EMPLOYE : lit le prochain employé du fichier      *
+      * maître                                                      *
+      * -----------------------------------------------------------*
+       2100-LIRE-EMPLOYE.
+           READ PERSFILE INTO PERSONNE
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 2200-IMPRIMER-ENTETE : imprime les en-têtes de page         *
+      * -----------------------------------------------------------*
+       2200-IMPRIMER-ENTETE.
+           ADD 1 TO WS-NO-PAGE.
+
+           CALL "RPTHDR010" USING WS-TITRE-RAPPORT, WS-NO-PAGE,
+               WS-LIGNE-ENTETE-1.
+
+           WRITE RPTFILE-LIGNE FROM WS-LIGNE-ENTETE-1.
+           WRITE RPTFILE-LIGNE FROM WS-LIGNE-ENTETE-2.
+
+           MOVE ZEROES TO WS-NB-LIGNES-PAGE.
+
+      * -----------------------------------------------------------*
+      * 3000-TERMINER : imprime le total général et ferme les       *
+      * fichiers                                                    *
+      * -----------------------------------------------------------*
+       3000-TERMINER.
+           MOVE WS-TOTAL-GENERAL TO TL-TOTAL.
+           WRITE RPTFILE-LIGNE FROM WS-LIGNE-TOTAL.
+
+           CLOSE PERSFILE RPTFILE.
+
+           PERFORM 3100-ECRIRE-YTD-NEW.
+
+      * -----------------------------------------------------------*
+      * 3100-ECRIRE-YTD-NEW : réécrit la table du cumul annuel en    *
+      * entier dans YTDFILE-NEW (LINE SEQUENTIAL n'a pas de REWRITE) *
+      * -----------------------------------------------------------*
+       3100-ECRIRE-YTD-NEW.
+           OPEN OUTPUT YTDFILE-NEW.
+           IF NOT WS-YTDN-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR YTDFILE-NEW - STATUT "
+                   WS-YTDN-STATUS
+           ELSE
+               SET WS-YTD-IDX TO 1
+               PERFORM 3110-ECRIRE-UNE-ENTREE-YTD
+                   VARYING WS-YTD-IDX FROM 1 BY 1
+                       UNTIL WS-YTD-IDX > WS-NB-YTD
+               CLOSE YTDFILE-NEW
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 3110-ECRIRE-UNE-ENTREE-YTD : écrit une entrée de la table du *
+      * cumul annuel dans YTDFILE-NEW                                *
+      * -----------------------------------------------------------*
+       3110-ECRIRE-UNE-ENTREE-YTD.
+           MOVE WS-YTD-MATRICULE(WS-YTD-IDX) TO YTD-OUT-MATRICULE.
+           MOVE WS-YTD-CUMUL(WS-YTD-IDX)     TO YTD-OUT-CUMUL-SALAIRE.
+
+           WRITE YTDFILE-NEW-ENREG.
