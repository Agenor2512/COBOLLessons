@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON010.
+       AUTHOR. Agenor.
+
+      * -------------------
+      * Historique des modifications
+      * -------------------
+      * 2026-08-09  AG  Création : RECON010 rapproche le solde reporté
+      *                 du grand livre (GLBALFIL, tenu à jour par
+      *                 GLPOST010) avec un solde recalculé à partir du
+      *                 solde d'ouverture et des mouvements du jour
+      *                 (MVTFILE), et imprime un rapport de
+      *                 rapprochement signalant tout écart.
+      * 2026-08-09  AG  La ligne de titre est désormais mise en forme
+      *                 par le sous-programme commun RPTHDR010 (titre,
+      *                 date, page), comme les autres états.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Solde du grand livre reporté, tenu à jour par GLPOST010
+           SELECT GLBALFIL ASSIGN TO "GLBALFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLB-STATUS.
+
+      * Mouvements (débits/crédits) du jour à recalculer
+           SELECT MVTFILE ASSIGN TO "MVTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MVT-STATUS.
+
+      * Rapport de rapprochement imprimé
+           SELECT RECFILE ASSIGN TO "RECFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REC-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  GLBALFIL
+           RECORD CONTAINS 17 CHARACTERS.
+       01  GLBALFIL-ENREG              PIC X(17).
+
+       FD  MVTFILE
+           RECORD CONTAINS 35 CHARACTERS.
+       01  MVTFILE-ENREG               PIC X(35).
+
+       FD  RECFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REC-LIGNE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * Solde reporté tel que lu dans GLBALFIL
+       COPY GLBALREC.
+
+      * Zone de travail recevant chaque mouvement lu, mise en forme
+      * par la copy TRANREC (même structure que Solde.cbl)
+       COPY TRANREC.
+
+      * Solde d'ouverture, identique à celui de Solde.cbl, servant de
+      * point de départ au recalcul indépendant
+       01  SOLDE-OUVERTURE              PIC S9(4) VALUE +1698.
+       01  WS-SOLDE-RECALCULE           PIC S9(07)V9(02).
+       01  WS-ECART                     PIC S9(07)V9(02).
+
+       01  WS-GLB-STATUS               PIC X(02).
+           88  WS-GLB-OK               VALUE "00".
+
+       01  WS-MVT-STATUS               PIC X(02).
+           88  WS-MVT-OK               VALUE "00".
+
+       01  WS-REC-STATUS               PIC X(02).
+           88  WS-REC-OK               VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-FIN-FICHIER          VALUE "O".
+
+      * Ligne de titre mise en forme par le sous-programme commun
+      * RPTHDR010 (titre, date du jour, numéro de page) - cet état
+      * tient sur une seule page
+       01  WS-LIGNE-ENTETE             PIC X(80).
+       01  WS-TITRE-RAPPORT            PIC X(40)
+               VALUE "RAPPORT DE RAPPROCH.".
+       01  WS-NO-PAGE                  PIC 9(03) VALUE 1.
+
+       01  WS-LIGNE-DETAIL.
+           05  FILLER             PIC X(18) VALUE "SOLDE GRAND LIVRE:".
+           05  DET-GL-SOLDE       PIC -(07)9.99.
+           05  FILLER             PIC X(55) VALUE SPACES.
+
+       01  WS-LIGNE-DETAIL2.
+           05  FILLER             PIC X(18) VALUE "SOLDE RECALCULE  :".
+           05  DET-SOLDE-RECALCULE PIC -(07)9.99.
+           05  FILLER             PIC X(55) VALUE SPACES.
+
+       01  WS-LIGNE-ECART.
+           05  FILLER             PIC X(18) VALUE "ECART            :".
+           05  DET-ECART          PIC -(07)9.99.
+           05  FILLER             PIC X(28) VALUE SPACES.
+           05  DET-STATUT         PIC X(27) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INITIALISER.
+           PERFORM 2000-RECALCULER-SOLDE
+               UNTIL WS-FIN-FICHIER.
+           PERFORM 3000-IMPRIMER-RAPPORT.
+
+           STOP RUN.
+
+      * -----------------------------------------------------------*
+      * 1000-INITIALISER : lit le solde reporté du grand livre et   *
+      * ouvre le fichier des mouvements à recalculer                *
+      * -----------------------------------------------------------*
+       1000-INITIALISER.
+           MOVE ZEROES TO GL-SOLDE.
+           MOVE SOLDE-OUVERTURE TO WS-SOLDE-RECALCULE.
+
+           OPEN INPUT GLBALFIL.
+           IF WS-GLB-OK
+               READ GLBALFIL INTO GL-SOLDE-ENREG
+               CLOSE GLBALFIL
+           ELSE
+               DISPLAY "GLBALFIL INTROUVABLE - SOLDE A ZERO"
+           END-IF.
+
+           OPEN INPUT MVTFILE.
+           IF NOT WS-MVT-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR MVTFILE - STATUT "
+                   WS-MVT-STATUS
+               SET WS-FIN-FICHIER TO TRUE
+           END-IF.
+
+           IF NOT WS-FIN-FICHIER
+               PERFORM 2100-LIRE-MOUVEMENT
+           END-IF.
+
+      * -----------------------------------------------------------*
+      * 2000-RECALCULER-SOLDE : applique chaque mouvement au solde  *
+      * recalculé indépendamment du grand livre                     *
+      * -----------------------------------------------------------*
+       2000-RECALCULER-SOLDE.
+           IF MVT-DEBIT
+               SUBTRACT MVT-MONTANT FROM WS-SOLDE-RECALCULE
+           ELSE
+               ADD MVT-MONTANT TO WS-SOLDE-RECALCULE
+           END-IF.
+
+           PERFORM 2100-LIRE-MOUVEMENT.
+
+      * -----------------------------------------------------------*
+      * 2100-LIRE-MOUVEMENT : lit le prochain mouvement             *
+      * -----------------------------------------------------------*
+       2100-LIRE-MOUVEMENT.
+           READ MVTFILE INTO MOUVEMENT-ENREG
+               AT END
+                   SET WS-FIN-FICHIER TO TRUE
+           END-READ.
+
+      * -----------------------------------------------------------*
+      * 3000-IMPRIMER-RAPPORT : ferme MVTFILE et imprime le rapport *
+      * de rapprochement, avec l'écart et son statut                *
+      * -----------------------------------------------------------*
+       3000-IMPRIMER-RAPPORT.
+           CLOSE MVTFILE.
+
+           SUBTRACT WS-SOLDE-RECALCULE FROM GL-SOLDE GIVING WS-ECART.
+
+           MOVE GL-SOLDE             TO DET-GL-SOLDE.
+           MOVE WS-SOLDE-RECALCULE   TO DET-SOLDE-RECALCULE.
+           MOVE WS-ECART             TO DET-ECART.
+
+           IF WS-ECART = ZEROES
+               MOVE "RAPPROCHE" TO DET-STATUT
+           ELSE
+               MOVE "ECART A INVESTIGUER" TO DET-STATUT
+           END-IF.
+
+           CALL "RPTHDR010" USING WS-TITRE-RAPPORT, WS-NO-PAGE,
+               WS-LIGNE-ENTETE.
+
+           OPEN OUTPUT RECFILE.
+           IF NOT WS-REC-OK
+               DISPLAY "IMPOSSIBLE D'OUVRIR RECFILE - STATUT "
+                   WS-REC-STATUS
+           ELSE
+               WRITE REC-LIGNE FROM WS-LIGNE-ENTETE
+               WRITE REC-LIGNE FROM WS-LIGNE-DETAIL
+               WRITE REC-LIGNE FROM WS-LIGNE-DETAIL2
+               WRITE REC-LIGNE FROM WS-LIGNE-ECART
+               CLOSE RECFILE
+           END-IF.
+
+           DISPLAY WS-LIGNE-ENTETE.
+           DISPLAY WS-LIGNE-DETAIL.
+           DISPLAY WS-LIGNE-DETAIL2.
+           DISPLAY WS-LIGNE-ECART.
